@@ -0,0 +1,377 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P09SISC20".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-disciplinas assign to "arq-disciplinas.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-cod-disciplina
+           file status is ws-fs-arq-disciplinas.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-disciplinas.
+       01 fl-disciplina.
+           05 fl-cod-disciplina                    pic 9(03).
+           05 fl-nome-disciplina                   pic x(40).
+           05 fl-carga-horaria                     pic 9(03).
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-disciplinas                    pic x(02).
+
+       77 ws-operacao                              pic x(02).
+           88 ws-salvar                            value "SA".
+           88 ws-consultar-um                      value "C1".
+           88 ws-consultar-todos                   value "CT".
+           88 ws-excluir                           value "DE".
+
+       77 ws-confirmacao                           pic x(01).
+           88 ws-confirmar                         value "?".
+           88 ws-confirmado                        value "S".
+           88 ws-nao-confirmado                    value "N".
+
+       77 ws-ind                                   pic 9(03).
+
+      *>----Variáveis para comunicação entre programas
+       linkage section.
+       01 lnk-controle.
+           05 lnk-operacao                         pic x(02).
+           05 lnk-confirmacao                      pic x(01).
+           05 lnk-msn                              pic x(50).
+           05 lnk-retorno.
+               10 lnk-msn-erro-pmg                 pic x(09). *> id do pmg
+               10 lnk-msn-erro-offset               pic 9(03). *> local do erro
+               10 lnk-return-code                  pic 9(02). *> status do pmg
+               10 lnk-msn-erro-cod                 pic x(02). *> file status
+               10 lnk-msn-erro-text                pic x(50). *> mensagem de erro
+
+       01 lnk-gp-disciplina.
+           05 lnk-disciplina.
+               10 lnk-cod-disciplina               pic 9(03).
+               10 lnk-nome-disciplina               pic x(40).
+               10 lnk-carga-horaria                 pic 9(03).
+           05 lnk-qtd-lista                        pic 9(03).
+           05 lnk-tem-mais                         pic x(01).
+               88 lnk-tem-mais-registros           value "S".
+               88 lnk-nao-tem-mais-registros       value "N".
+           05 lnk-chave-continuacao                pic 9(03).
+           05 lnk-tab-disciplina occurs 200 times indexed by lnk-idx.
+               10 lnk-lst-cod-disciplina           pic 9(03).
+               10 lnk-lst-nome-disciplina           pic x(40).
+               10 lnk-lst-carga-horaria             pic 9(03).
+
+      *>----Declaração de tela
+       screen section.
+
+      *>----Declaração do corpo do programa
+       procedure division using lnk-controle, lnk-gp-disciplina.
+
+      *>------------------------------------------------------------------------
+      *>  Controle das seções
+      *>------------------------------------------------------------------------
+       0000-controle section.
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           .
+       0000-controle-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+           open i-o arq-disciplinas                 *> open i-o abre o arquivo para leitura e escrita
+           if   ws-fs-arq-disciplinas  <> "00"      *> file status 00: comando executado com sucesso
+           and  ws-fs-arq-disciplinas <> "05" then  *> file status 05: open opcional com sucesso, mas não existe aquivo anterior
+                move "P09SISC20"                              to lnk-msn-erro-pmg
+                move 1                                        to lnk-msn-erro-offset
+                move 12                                       to lnk-return-code
+                move ws-fs-arq-disciplinas                    to lnk-msn-erro-cod
+                move "Erro ao abrir arq. arq-disciplinas"     to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           move lnk-confirmacao to ws-confirmacao   *> movendo a confirmação do usuário da linkage storage para a working storage
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+           evaluate lnk-operacao
+               when "SA"
+                   perform 2100-salvar-dados        *> seção para salvar dados
+               when "C1"
+                   perform 2200-b-um-registro       *> seção para buscar um registro
+               when "CT"
+                   perform 2400-b-todos-registros   *> seção para buscar todos os registros
+               when "DE"
+                   perform 2500-deletar-dados       *> seção para deletar dados
+           end-evaluate
+
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para salvar dados
+      *>------------------------------------------------------------------------
+       2100-salvar-dados section.
+           move lnk-disciplina                      to fl-disciplina
+           write fl-disciplina                      *> escrevendo os dados no arquivo
+           if   ws-fs-arq-disciplinas  = "00" then
+                move "P09SISC20"                    to lnk-msn-erro-pmg
+                move 2                              to lnk-msn-erro-offset
+                move 00                             to lnk-return-code
+                move "Registro salvo com sucesso"   to lnk-msn-erro-text
+                move ws-fs-arq-disciplinas          to lnk-msn-erro-cod
+           else
+                if   ws-fs-arq-disciplinas = 22 then *> file status 22: na gravação, registro já existe
+                     if   ws-confirmado then
+                          *> movendo "N" para ws-confirmacao (usuário ainda precisa confirmar a exclusão de registro)
+                          set ws-nao-confirmado     to true
+                          rewrite fl-disciplina     *> reescrevendo o registro caso o usuário queira
+                          if   ws-fs-arq-disciplinas = "00" then
+                               move "P09SISC20"                          to lnk-msn-erro-pmg
+                               move 3                                    to lnk-msn-erro-offset
+                               move 00                                   to lnk-return-code
+                               move "Registro alterado com sucesso"      to lnk-msn-erro-text
+                               move ws-fs-arq-disciplinas                to lnk-msn-erro-cod
+                          else
+                               move "P09SISC20"                          to lnk-msn-erro-pmg
+                               move 4                                    to lnk-msn-erro-offset
+                               move 12                                   to lnk-return-code
+                               move "Erro ao alterar registro"           to lnk-msn-erro-text
+                               move ws-fs-arq-disciplinas                to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
+                     else
+                          *> movendo "?" para ws-confirmacao
+                          set ws-confirmar          to true
+                          *> saber se o usuário quer reescrever o registro
+                          move "SA-Confirmar a alteracao de disciplina?" to lnk-msn
+                     end-if
+                else
+                     move "P09SISC20"                                    to lnk-msn-erro-pmg
+                     move 5                                              to lnk-msn-erro-offset
+                     move 12                                             to lnk-return-code
+                     move "Erro ao escrever registro"                    to lnk-msn-erro-text
+                     move ws-fs-arq-disciplinas                          to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+           .
+       2100-salvar-dados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para consultar/buscar um registro
+      *>------------------------------------------------------------------------
+       2200-b-um-registro section.
+      *> carregando a chave do arquivo
+           move lnk-cod-disciplina                  to fl-cod-disciplina
+           read arq-disciplinas                     *> lendo o arquivo usando a chave
+           if   ws-fs-arq-disciplinas = "00" then
+                move fl-disciplina to lnk-disciplina
+                unlock arq-disciplinas               *> liberando o lock do registro lido (consulta é somente leitura)
+                move "P09SISC20"                    to lnk-msn-erro-pmg
+                move 6                              to lnk-msn-erro-offset
+                move 00                             to lnk-return-code
+                move "Registro lido com sucesso"    to lnk-msn-erro-text
+                move ws-fs-arq-disciplinas          to lnk-msn-erro-cod
+           else
+                if   ws-fs-arq-disciplinas = "23" then *> file status 23: na leitura, registro não existe
+                     move "P09SISC20"               to lnk-msn-erro-pmg
+                     move 7                         to lnk-msn-erro-offset
+                     move 04                        to lnk-return-code
+                     move "Codigo inexistente"      to lnk-msn-erro-text
+                     move ws-fs-arq-disciplinas     to lnk-msn-erro-cod
+                else
+                     move "P09SISC20"               to lnk-msn-erro-pmg
+                     move 8                         to lnk-msn-erro-offset
+                     move 12                        to lnk-return-code
+                     move "Erro ao ler registro"    to lnk-msn-erro-text
+                     move ws-fs-arq-disciplinas     to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+           .
+       2200-b-um-registro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para consultar/buscar todos os registros, paginando por
+      *>  lnk-chave-continuacao em vez de truncar silenciosamente ao chegar
+      *>  no limite da tabela (mesma correção aplicada em P06SISC20/P07SISC20)
+      *>------------------------------------------------------------------------
+       2400-b-todos-registros section.
+           move 0                                   to lnk-qtd-lista
+           set lnk-nao-tem-mais-registros           to true
+           if   lnk-chave-continuacao = 0 then
+                *> primeira página: começando sempre do início do arquivo
+                move 0                              to fl-cod-disciplina
+                start arq-disciplinas key is not less than fl-cod-disciplina
+           else
+                *> páginas seguintes: continuando a partir do último registro devolvido
+                move lnk-chave-continuacao           to fl-cod-disciplina
+                start arq-disciplinas key is greater than fl-cod-disciplina
+           end-if
+           if   ws-fs-arq-disciplinas = "00" then
+                perform until ws-fs-arq-disciplinas <> "00"
+                           or lnk-qtd-lista >= 200
+                     read arq-disciplinas next record
+                     if   ws-fs-arq-disciplinas = "00" then
+                          add 1                       to lnk-qtd-lista
+                          move lnk-qtd-lista          to lnk-idx
+                          move fl-disciplina          to lnk-tab-disciplina (lnk-idx)
+                          move fl-cod-disciplina      to lnk-chave-continuacao *> última chave lida, para a próxima página
+                          *> liberando o lock deste registro logo após copiar os dados; "unlock" só
+                          *> libera o registro do último I/O, então um único unlock depois do loop
+                          *> deixaria os registros 1..n-1 travados até o fechamento do arquivo
+                          unlock arq-disciplinas
+                     else
+                          if   ws-fs-arq-disciplinas <> "10" *> file status 10: fim do arquivo
+                               move "P09SISC20"                to lnk-msn-erro-pmg
+                               move 9                          to lnk-msn-erro-offset
+                               move 12                         to lnk-return-code
+                               move "Erro ao ler registro"     to lnk-msn-erro-text
+                               move ws-fs-arq-disciplinas      to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
+                     end-if
+                end-perform
+                unlock arq-disciplinas               *> liberando o lock (consulta é somente leitura)
+                if   ws-fs-arq-disciplinas <> "10" then
+                     set lnk-tem-mais-registros      to true *> ainda há registros além desta página
+                end-if
+                move "P09SISC20"                    to lnk-msn-erro-pmg
+                move 10                             to lnk-msn-erro-offset
+                move 00                             to lnk-return-code
+                move "Registros lidos com sucesso"  to lnk-msn-erro-text
+                move "00"                           to lnk-msn-erro-cod
+           else
+                if   ws-fs-arq-disciplinas = "23" then *> file status 23: arq-disciplinas vazio (arquivo novo/sem registros)
+                     move "P09SISC20"                    to lnk-msn-erro-pmg
+                     move 11                             to lnk-msn-erro-offset
+                     move 00                             to lnk-return-code
+                     move "Registros lidos com sucesso"  to lnk-msn-erro-text
+                     move "00"                           to lnk-msn-erro-cod
+                else
+                     move "P09SISC20"                    to lnk-msn-erro-pmg
+                     move 11                             to lnk-msn-erro-offset
+                     move 12                             to lnk-return-code
+                     move "Erro ao ler registro"         to lnk-msn-erro-text
+                     move ws-fs-arq-disciplinas          to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+           .
+       2400-b-todos-registros-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para deletar dados
+      *>------------------------------------------------------------------------
+       2500-deletar-dados section.
+           move lnk-cod-disciplina                  to fl-cod-disciplina
+           read arq-disciplinas                     *> lendo o arquivo
+           if   ws-fs-arq-disciplinas = "00" then
+                if   ws-confirmado then
+                     *> movendo "N" para ws-confirmacao (usuário ainda precisa confirmar a exclusão de registro)
+                     set ws-nao-confirmado          to true
+                     delete arq-disciplinas         *> deletando o registro
+                     if   ws-fs-arq-disciplinas = "00" then
+                          move "P09SISC20"                      to lnk-msn-erro-pmg
+                          move 12                               to lnk-msn-erro-offset
+                          move 00                               to lnk-return-code
+                          move "Registro excluido com sucesso"  to lnk-msn-erro-text
+                          move ws-fs-arq-disciplinas             to lnk-msn-erro-cod
+                     else
+                          move "P09SISC20"                      to lnk-msn-erro-pmg
+                          move 13                               to lnk-msn-erro-offset
+                          move 12                               to lnk-return-code
+                          move "Erro ao excluir registro"       to lnk-msn-erro-text
+                          move ws-fs-arq-disciplinas             to lnk-msn-erro-cod
+                          perform 9000-finaliza-anormal
+                     end-if
+                else
+                     *> movendo "?" para ws-confirmacao
+                     set ws-confirmar               to true
+                     *> saber se o usuário quer excluir/deletar o registro
+                     move "DE-Confirma a exclusao de disciplina?" to lnk-msn
+                end-if
+           else
+                if   ws-fs-arq-disciplinas = "23" then
+                     move "P09SISC20"               to lnk-msn-erro-pmg
+                     move 14                        to lnk-msn-erro-offset
+                     move 04                        to lnk-return-code
+                     move "Codigo inexistente"      to lnk-msn-erro-text
+                     move ws-fs-arq-disciplinas     to lnk-msn-erro-cod
+                else
+                     move "P09SISC20"               to lnk-msn-erro-pmg
+                     move 15                        to lnk-msn-erro-offset
+                     move 12                        to lnk-return-code
+                     move "Erro ao ler registro"    to lnk-msn-erro-text
+                     move ws-fs-arq-disciplinas     to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+           .
+       2500-deletar-dados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       9000-finaliza-anormal section.
+      *> movendo 12 (seguindo a especificação) para o return code da linkage section
+           move 12                                  to lnk-return-code
+      *> parando a execução o programa
+           stop run
+           .
+       9000-finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+      *> movendo a variável de confirmação da working storage para a linkage section
+           move ws-confirmacao                      to lnk-confirmacao
+           close arq-disciplinas                    *> fechando o arquivo
+           if   ws-fs-arq-disciplinas  <> "00" then
+                move "P09SISC20"                              to lnk-msn-erro-pmg
+                move 16                                       to lnk-msn-erro-offset
+                move 12                                       to lnk-return-code
+                move "Erro ao fechar arq. arq-disciplinas"    to lnk-msn-erro-text
+                move ws-fs-arq-disciplinas                    to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+      *> saindo do programa chamado
+           exit program
+           .
+       3000-finaliza-exit.
+           exit.
