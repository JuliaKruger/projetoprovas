@@ -0,0 +1,207 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P17SISC20".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variaveis de arquivos
+       file section.
+
+      *>----Variaveis de trabalho
+       working-storage section.
+
+      *> variáveis que vem da tela
+       01 f-tela_alunos is external-form.
+           05 f-aluno.
+               10 f-matricula                      pic x(08)  identified by "f-matricula".
+               10 f-nome                           pic x(40)  identified by "f-nome".
+               10 f-turma                          pic x(10)  identified by "f-turma".
+               10 f-situacao                       pic x(01)  identified by "f-situacao".
+           05 f-op-salvar                          pic x(02)  identified by "f-op-salvar".
+           05 f-op-deletar                         pic x(02)  identified by "f-op-deletar".
+           05 f-op-consultar                       pic x(02)  identified by "f-op-consultar".
+           05 f-confirmar                          pic x(06)  identified by "f-hd-confirma".
+           05 f-msn                                pic x(50)  identified by "f-hd-msn".
+           05 f-cf-operacao                        pic x(02)  identified by "f-hd-operacao".
+           05 f-msn-erro                           pic x(50)  identified by "f-hd-msn-erro".
+      *> chave devolvida por uma página anterior de "ver todos", para pedir
+      *> a próxima página em vez de sempre recomeçar do início
+           05 f-chave-continuacao                  pic x(08)  identified by "f-chave-continuacao".
+
+       01 f-tela_alunos2 is external-form identified by "tela_alunos2.html".
+           05 f-aluno2.
+               10 f-matricula2                     pic x(08)  identified by "f-matricula".
+               10 f-nome2                          pic x(40)  identified by "f-nome".
+               10 f-turma2                         pic x(10)  identified by "f-turma".
+               10 f-situacao2                      pic x(01)  identified by "f-situacao".
+           05 f-op-salvar2                         pic x(02)  identified by "f-op-salvar".
+           05 f-op-deletar2                        pic x(02)  identified by "f-op-deletar".
+           05 f-op-consultar2                      pic x(02)  identified by "f-op-consultar".
+           05 f-confirmar2                         pic x(06)  identified by "f-hd-confirma".
+           05 f-msn2                               pic x(50)  identified by "f-hd-msn".
+           05 f-cf-operacao2                       pic x(02)  identified by "f-hd-operacao".
+           05 f-msn-erro2                          pic x(50)  identified by "f-hd-msn-erro".
+           05 f-qtd-lista2                         pic 9(03)  identified by "f-qtd-lista".
+           05 f-lst-aluno2 occurs 200 times        identified by "f-lst-aluno".
+               10 f-lst-matricula2                 pic x(08)  identified by "f-lst-matricula".
+               10 f-lst-nome2                      pic x(40)  identified by "f-lst-nome".
+               10 f-lst-turma2                     pic x(10)  identified by "f-lst-turma".
+               10 f-lst-situacao2                  pic x(01)  identified by "f-lst-situacao".
+      *> chave da última linha desta página, para o cliente reenviar em
+      *> f-chave-continuacao ao pedir a próxima página
+           05 f-chave-continuacao2                 pic x(08)  identified by "f-chave-continuacao".
+      *> "S"/"N": se há mais registros além desta página
+           05 f-tem-mais2                          pic x(01)  identified by "f-tem-mais".
+
+      *> variáveis de trabalho
+       01 ws-controle.
+           05 ws-operacao                          pic x(02).
+           05 ws-confirmacao                       pic x(01).
+               88 ws-confirmar                     value "?".
+               88 ws-confirmado                    value "S".
+               88 ws-nao-confirmado                value "N".
+           05 ws-msn                               pic x(50).
+           05 ws-retorno.
+               10 ws-msn-erro-pmg                  pic x(09). *> id do pmg
+               10 ws-msn-erro-offset               pic 9(03). *> local do erro
+               10 ws-return-code                   pic 9(02). *> status do pmg
+               10 ws-msn-erro-cod                  pic x(02). *> file status
+               10 ws-msn-erro-text                 pic x(50). *> mensagem de erro
+
+       01 ws-gp-aluno.
+           05 ws-aluno.
+               10 ws-matricula                     pic x(08).
+               10 ws-nome                          pic x(40).
+               10 ws-turma                         pic x(10).
+               10 ws-situacao                      pic x(01).
+           05 ws-qtd-lista                         pic 9(03).
+           05 ws-tem-mais                          pic x(01).
+           05 ws-chave-continuacao                 pic x(08).
+           05 ws-tab-aluno occurs 200 times indexed by ws-idx.
+               10 ws-lst-matricula                 pic x(08).
+               10 ws-lst-nome                      pic x(40).
+               10 ws-lst-turma                     pic x(10).
+               10 ws-lst-situacao                  pic x(01).
+
+       77 ws-ind                                   pic 9(03).
+
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>----Declaração do corpo do programa
+       procedure division.
+
+      *>------------------------------------------------------------------------
+      *>  Controle das seções
+      *>------------------------------------------------------------------------
+       0000-controle section.
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           .
+       0000-controle-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+           next sentence
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+
+           accept f-tela_alunos                    *> aceitando a tela
+
+           if   f-confirmar = "true" then          *> se o usuário confirmou a ação
+                move "S"                           to ws-confirmacao
+                move f-cf-operacao                 to ws-operacao
+           else                                    *> senão
+                move "N"                           to ws-confirmacao
+           end-if
+
+      *> movendo dados da tela para as variáveis da working storage
+           move f-aluno                             to ws-aluno
+      *> movendo a chave de continuação devolvida pela página anterior (se
+      *> houver) para pedir a próxima página de CT em vez de recomeçar
+           move f-chave-continuacao                 to ws-chave-continuacao
+
+           if   f-op-salvar = "SA" then             *> operação salvar
+                move "SA"                           to ws-operacao
+           end-if
+           if   f-op-deletar = "DE" then            *> operação deletar
+                move "DE"                           to ws-operacao
+           end-if
+           if   f-op-consultar = "CO" then          *> operação consultar
+               if f-matricula = spaces then         *> se os campos da tela estiverem vazios, consultar todos
+                   move "CT"                        to ws-operacao
+               else                                 *> senão, consultar um
+                   move "C1"                        to ws-operacao
+               end-if
+           end-if
+
+      *> chamando o programa P07SISC20
+           call "P07SISC20" using ws-controle, ws-gp-aluno
+
+      *> movendo a confirmação (S/N/?) para a variável de tela
+           move ws-confirmacao                     to f-confirmar2
+      *> movendo a operação a ser feita (SA/DE/CT/C1) para a variável de tela
+           move ws-msn(1:2)                        to f-cf-operacao2
+      *> movendo a mensagem de pergunta para a variável de tela
+           move ws-msn(4:46)                       to f-msn2
+      *> movendo a mensagem de erro/sucesso para a variável de tela
+           move ws-msn-erro-text                   to f-msn-erro2
+      *> movendo o item de grupo aluno carregado com dados do arquivo para o item de grupo da tela
+           move ws-aluno                            to f-aluno2
+      *> movendo a tabela de alunos (consulta de todos os registros) para a tela
+           move ws-qtd-lista                       to f-qtd-lista2
+           perform varying ws-ind from 1 by 1 until ws-ind > ws-qtd-lista
+                move ws-lst-matricula (ws-ind)       to f-lst-matricula2 (ws-ind)
+                move ws-lst-nome (ws-ind)            to f-lst-nome2 (ws-ind)
+                move ws-lst-turma (ws-ind)           to f-lst-turma2 (ws-ind)
+                move ws-lst-situacao (ws-ind)        to f-lst-situacao2 (ws-ind)
+           end-perform
+      *> devolvendo a chave de continuação e a indicação de "tem mais" para
+      *> que o cliente possa pedir a próxima página de CT
+           move ws-chave-continuacao               to f-chave-continuacao2
+           move ws-tem-mais                        to f-tem-mais2
+      *> mostrando a tela 2 com a mensagem/os dados do arquivo
+           display f-tela_alunos2                  *> mostrando a segunda tela
+
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+           stop run
+           .
+       3000-finaliza-exit.
+           exit.
