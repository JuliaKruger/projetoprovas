@@ -0,0 +1,383 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P07SISC20".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-alunos assign to "arq-alunos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-matricula
+           file status is ws-fs-arq-alunos.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-alunos.
+       01 fl-aluno.
+           05 fl-matricula                         pic x(08).
+           05 fl-nome                               pic x(40).
+           05 fl-turma                              pic x(10).
+           05 fl-situacao                           pic x(01).
+               88 fl-situacao-ativo                 value "A".
+               88 fl-situacao-inativo                value "I".
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-alunos                         pic x(02).
+
+       77 ws-operacao                              pic x(02).
+           88 ws-salvar                            value "SA".
+           88 ws-consultar-um                      value "C1".
+           88 ws-consultar-todos                   value "CT".
+           88 ws-excluir                           value "DE".
+
+       77 ws-confirmacao                           pic x(01).
+           88 ws-confirmar                         value "?".
+           88 ws-confirmado                        value "S".
+           88 ws-nao-confirmado                    value "N".
+
+       77 ws-ind                                   pic 9(03).
+
+      *>----Variáveis para comunicação entre programas
+       linkage section.
+       01 lnk-controle.
+           05 lnk-operacao                         pic x(02).
+           05 lnk-confirmacao                      pic x(01).
+           05 lnk-msn                              pic x(50).
+           05 lnk-retorno.
+               10 lnk-msn-erro-pmg                 pic x(09). *> id do pmg
+               10 lnk-msn-erro-offset               pic 9(03). *> local do erro
+               10 lnk-return-code                  pic 9(02). *> status do pmg
+               10 lnk-msn-erro-cod                 pic x(02). *> file status
+               10 lnk-msn-erro-text                pic x(50). *> mensagem de erro
+
+       01 lnk-gp-aluno.
+           05 lnk-aluno.
+               10 lnk-matricula                    pic x(08).
+               10 lnk-nome                          pic x(40).
+               10 lnk-turma                         pic x(10).
+               10 lnk-situacao                      pic x(01).
+           05 lnk-qtd-lista                        pic 9(03).
+           05 lnk-tem-mais                         pic x(01).
+               88 lnk-tem-mais-registros           value "S".
+               88 lnk-nao-tem-mais-registros       value "N".
+           05 lnk-chave-continuacao                pic x(08).
+           05 lnk-tab-aluno occurs 200 times indexed by lnk-idx.
+               10 lnk-lst-matricula                pic x(08).
+               10 lnk-lst-nome                      pic x(40).
+               10 lnk-lst-turma                     pic x(10).
+               10 lnk-lst-situacao                  pic x(01).
+
+      *>----Declaração de tela
+       screen section.
+
+      *>----Declaração do corpo do programa
+       procedure division using lnk-controle, lnk-gp-aluno.
+
+      *>------------------------------------------------------------------------
+      *>  Controle das seções
+      *>------------------------------------------------------------------------
+       0000-controle section.
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           .
+       0000-controle-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+           open i-o arq-alunos                      *> open i-o abre o arquivo para leitura e escrita
+           if   ws-fs-arq-alunos  <> "00"           *> file status 00: comando executado com sucesso
+           and  ws-fs-arq-alunos <> "05" then       *> file status 05: open opcional com sucesso, mas não existe aquivo anterior
+                move "P07SISC20"                          to lnk-msn-erro-pmg
+                move 1                                    to lnk-msn-erro-offset
+                move 12                                   to lnk-return-code
+                move ws-fs-arq-alunos                     to lnk-msn-erro-cod
+                move "Erro ao abrir arq. arq-alunos"      to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           move lnk-confirmacao to ws-confirmacao   *> movendo a confirmação do usuário da linkage storage para a working storage
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+           evaluate lnk-operacao
+               when "SA"
+                   perform 2100-salvar-dados        *> seção para salvar dados
+               when "C1"
+                   perform 2200-b-um-registro       *> seção para buscar um registro
+               when "CT"
+                   perform 2400-b-todos-registros   *> seção para buscar todos os registros
+               when "DE"
+                   perform 2500-deletar-dados       *> seção para deletar dados
+           end-evaluate
+
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para salvar dados
+      *>------------------------------------------------------------------------
+       2100-salvar-dados section.
+           move lnk-aluno                           to fl-aluno
+           write fl-aluno                           *> escrevendo os dados no arquivo
+           if   ws-fs-arq-alunos  = "00" then
+                move "P07SISC20"                    to lnk-msn-erro-pmg
+                move 2                              to lnk-msn-erro-offset
+                move 00                             to lnk-return-code
+                move "Registro salvo com sucesso"   to lnk-msn-erro-text
+                move ws-fs-arq-alunos               to lnk-msn-erro-cod
+           else
+                if   ws-fs-arq-alunos = 22 then      *> file status 22: na gravação, registro já existe
+                     if   ws-confirmado then
+                          *> movendo "N" para ws-confirmacao (usuário ainda precisa confirmar a exclusão de registro)
+                          set ws-nao-confirmado     to true
+                          rewrite fl-aluno          *> reescrevendo o registro caso o usuário queira
+                          if   ws-fs-arq-alunos = "00" then
+                               move "P07SISC20"                          to lnk-msn-erro-pmg
+                               move 3                                    to lnk-msn-erro-offset
+                               move 00                                   to lnk-return-code
+                               move "Registro alterado com sucesso"      to lnk-msn-erro-text
+                               move ws-fs-arq-alunos                     to lnk-msn-erro-cod
+                          else
+                               move "P07SISC20"                          to lnk-msn-erro-pmg
+                               move 4                                    to lnk-msn-erro-offset
+                               move 12                                   to lnk-return-code
+                               move "Erro ao alterar registro"           to lnk-msn-erro-text
+                               move ws-fs-arq-alunos                     to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
+                     else
+                          *> movendo "?" para ws-confirmacao
+                          set ws-confirmar          to true
+                          *> saber se o usuário quer reescrever o registro
+                          move "SA-Confirmar a alteracao de aluno?"      to lnk-msn
+                     end-if
+                else
+                     move "P07SISC20"                                    to lnk-msn-erro-pmg
+                     move 5                                              to lnk-msn-erro-offset
+                     move 12                                             to lnk-return-code
+                     move "Erro ao escrever registro"                    to lnk-msn-erro-text
+                     move ws-fs-arq-alunos                               to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+           .
+       2100-salvar-dados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para consultar/buscar um registro
+      *>------------------------------------------------------------------------
+       2200-b-um-registro section.
+      *> carregando a chave do arquivo
+           move lnk-matricula                       to fl-matricula
+           read arq-alunos                          *> lendo o arquivo usando a chave
+           if   ws-fs-arq-alunos = "00" then
+                move fl-aluno to lnk-aluno
+                unlock arq-alunos                    *> liberando o lock do registro lido (consulta é somente leitura)
+                move "P07SISC20"                    to lnk-msn-erro-pmg
+                move 6                              to lnk-msn-erro-offset
+                move 00                             to lnk-return-code
+                move "Registro lido com sucesso"    to lnk-msn-erro-text
+                move ws-fs-arq-alunos               to lnk-msn-erro-cod
+           else
+                if   ws-fs-arq-alunos = "23" then    *> file status 23: na leitura, registro não existe
+                     move "P07SISC20"               to lnk-msn-erro-pmg
+                     move 7                         to lnk-msn-erro-offset
+                     move 04                        to lnk-return-code
+                     move "Codigo inexistente"      to lnk-msn-erro-text
+                     move ws-fs-arq-alunos          to lnk-msn-erro-cod
+                else
+                     move "P07SISC20"               to lnk-msn-erro-pmg
+                     move 8                         to lnk-msn-erro-offset
+                     move 12                        to lnk-return-code
+                     move "Erro ao ler registro"    to lnk-msn-erro-text
+                     move ws-fs-arq-alunos          to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+           .
+       2200-b-um-registro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para consultar/buscar todos os registros, paginando por
+      *>  lnk-chave-continuacao em vez de truncar silenciosamente ao chegar
+      *>  no limite da tabela (mesma correção aplicada em P06SISC20)
+      *>------------------------------------------------------------------------
+       2400-b-todos-registros section.
+           move 0                                   to lnk-qtd-lista
+           set lnk-nao-tem-mais-registros           to true
+           if   lnk-chave-continuacao = low-values
+           or   lnk-chave-continuacao = spaces then
+                *> primeira página: começando sempre do início do arquivo
+                move low-values                     to fl-matricula
+                start arq-alunos key is not less than fl-matricula
+           else
+                *> páginas seguintes: continuando a partir do último registro devolvido
+                move lnk-chave-continuacao           to fl-matricula
+                start arq-alunos key is greater than fl-matricula
+           end-if
+           if   ws-fs-arq-alunos = "00" then
+                perform until ws-fs-arq-alunos <> "00"
+                           or lnk-qtd-lista >= 200
+                     read arq-alunos next record
+                     if   ws-fs-arq-alunos = "00" then
+                          add 1                       to lnk-qtd-lista
+                          move lnk-qtd-lista          to lnk-idx
+                          move fl-aluno               to lnk-tab-aluno (lnk-idx)
+                          move fl-matricula           to lnk-chave-continuacao *> última chave lida, para a próxima página
+                          *> liberando o lock deste registro logo após copiar os dados; "unlock" só
+                          *> libera o registro do último I/O, então um único unlock depois do loop
+                          *> deixaria os registros 1..n-1 travados até o fechamento do arquivo
+                          unlock arq-alunos
+                     else
+                          if   ws-fs-arq-alunos <> "10" *> file status 10: fim do arquivo
+                               move "P07SISC20"                to lnk-msn-erro-pmg
+                               move 9                          to lnk-msn-erro-offset
+                               move 12                         to lnk-return-code
+                               move "Erro ao ler registro"     to lnk-msn-erro-text
+                               move ws-fs-arq-alunos           to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
+                     end-if
+                end-perform
+                unlock arq-alunos                    *> liberando o lock (consulta é somente leitura)
+                if   ws-fs-arq-alunos <> "10" then
+                     set lnk-tem-mais-registros      to true *> ainda há registros além desta página
+                end-if
+                move "P07SISC20"                    to lnk-msn-erro-pmg
+                move 10                             to lnk-msn-erro-offset
+                move 00                             to lnk-return-code
+                move "Registros lidos com sucesso"  to lnk-msn-erro-text
+                move "00"                           to lnk-msn-erro-cod
+           else
+                if   ws-fs-arq-alunos = "23" then *> file status 23: arq-alunos vazio (arquivo novo/sem registros)
+                     move "P07SISC20"                    to lnk-msn-erro-pmg
+                     move 11                             to lnk-msn-erro-offset
+                     move 00                             to lnk-return-code
+                     move "Registros lidos com sucesso"  to lnk-msn-erro-text
+                     move "00"                           to lnk-msn-erro-cod
+                else
+                     move "P07SISC20"                    to lnk-msn-erro-pmg
+                     move 11                             to lnk-msn-erro-offset
+                     move 12                             to lnk-return-code
+                     move "Erro ao ler registro"         to lnk-msn-erro-text
+                     move ws-fs-arq-alunos               to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+           .
+       2400-b-todos-registros-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para deletar dados
+      *>------------------------------------------------------------------------
+       2500-deletar-dados section.
+           move lnk-matricula                       to fl-matricula
+           read arq-alunos                          *> lendo o arquivo
+           if   ws-fs-arq-alunos = "00" then
+                if   ws-confirmado then
+                     *> movendo "N" para ws-confirmacao (usuário ainda precisa confirmar a exclusão de registro)
+                     set ws-nao-confirmado          to true
+                     delete arq-alunos              *> deletando o registro
+                     if   ws-fs-arq-alunos = "00" then
+                          move "P07SISC20"                      to lnk-msn-erro-pmg
+                          move 12                               to lnk-msn-erro-offset
+                          move 00                               to lnk-return-code
+                          move "Registro excluido com sucesso"  to lnk-msn-erro-text
+                          move ws-fs-arq-alunos                 to lnk-msn-erro-cod
+                     else
+                          move "P07SISC20"                      to lnk-msn-erro-pmg
+                          move 13                               to lnk-msn-erro-offset
+                          move 12                               to lnk-return-code
+                          move "Erro ao excluir registro"       to lnk-msn-erro-text
+                          move ws-fs-arq-alunos                 to lnk-msn-erro-cod
+                          perform 9000-finaliza-anormal
+                     end-if
+                else
+                     *> movendo "?" para ws-confirmacao
+                     set ws-confirmar               to true
+                     *> saber se o usuário quer excluir/deletar o registro
+                     move "DE-Confirma a exclusao de aluno?"    to lnk-msn
+                end-if
+           else
+                if   ws-fs-arq-alunos = "23" then
+                     move "P07SISC20"               to lnk-msn-erro-pmg
+                     move 14                        to lnk-msn-erro-offset
+                     move 04                        to lnk-return-code
+                     move "Codigo inexistente"      to lnk-msn-erro-text
+                     move ws-fs-arq-alunos          to lnk-msn-erro-cod
+                else
+                     move "P07SISC20"               to lnk-msn-erro-pmg
+                     move 15                        to lnk-msn-erro-offset
+                     move 12                        to lnk-return-code
+                     move "Erro ao ler registro"    to lnk-msn-erro-text
+                     move ws-fs-arq-alunos          to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+           .
+       2500-deletar-dados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       9000-finaliza-anormal section.
+      *> movendo 12 (seguindo a especificação) para o return code da linkage section
+           move 12                                  to lnk-return-code
+      *> parando a execução o programa
+           stop run
+           .
+       9000-finaliza-anormal-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+      *> movendo a variável de confirmação da working storage para a linkage section
+           move ws-confirmacao                      to lnk-confirmacao
+           close arq-alunos                         *> fechando o arquivo
+           if   ws-fs-arq-alunos  <> "00" then
+                move "P07SISC20"                          to lnk-msn-erro-pmg
+                move 16                                   to lnk-msn-erro-offset
+                move 12                                   to lnk-return-code
+                move "Erro ao fechar arq. arq-alunos"     to lnk-msn-erro-text
+                move ws-fs-arq-alunos                     to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+      *> saindo do programa chamado
+           exit program
+           .
+       3000-finaliza-exit.
+           exit.
