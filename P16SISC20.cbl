@@ -42,6 +42,9 @@
            05 f-msn                                pic x(50)  identified by "f-hd-msn".
            05 f-cf-operacao                        pic x(02)  identified by "f-hd-operacao".
            05 f-msn-erro                           pic x(50)  identified by "f-hd-msn-erro".
+      *> chave devolvida por uma página anterior de "ver todos/vários", para
+      *> pedir a próxima página em vez de sempre recomeçar do início
+           05 f-chave-continuacao                  pic x(13)  identified by "f-chave-continuacao".
 
        01 f-tela_resultados2 is external-form identified by "tela_resultados2.html".
            05 f-user2.
@@ -57,6 +60,17 @@
            05 f-msn2                               pic x(50)  identified by "f-hd-msn".
            05 f-cf-operacao2                       pic x(02)  identified by "f-hd-operacao".
            05 f-msn-erro2                          pic x(50)  identified by "f-hd-msn-erro".
+           05 f-qtd-lista2                         pic 9(03)  identified by "f-qtd-lista".
+           05 f-lst-resultado2 occurs 50 times     identified by "f-lst-resultado".
+               10 f-lst-id-user2                   pic x(08)  identified by "f-lst-id-user".
+               10 f-lst-id-disciplina2              pic 9(03)  identified by "f-lst-id-disciplina".
+               10 f-lst-nota2                       pic -99,99 identified by "f-lst-nota".
+               10 f-lst-data-prova2                 pic x(10)  identified by "f-lst-data".
+      *> chave da última linha desta página, para o cliente reenviar em
+      *> f-chave-continuacao ao pedir a próxima página
+           05 f-chave-continuacao2                 pic x(13)  identified by "f-chave-continuacao".
+      *> "S"/"N": se há mais registros além desta página
+           05 f-tem-mais2                          pic x(01)  identified by "f-tem-mais".
 
       *> vari�veis de trabalho
        01 ws-controle.
@@ -83,6 +97,23 @@
                10 ws-nota                          pic -99,99.
                10 ws-data-prova                    pic x(10).
 
+       01 ws-gp-lista-resultados.
+           05 ws-qtd-lista                         pic 9(03).
+           05 ws-tem-mais                          pic x(01).
+           05 ws-chave-continuacao.
+               10 ws-cont-id-resultado             pic 9(02).
+               10 ws-cont-user-disc.
+                   15 ws-cont-user-id              pic x(08).
+                   15 ws-cont-id-disciplina        pic 9(03).
+           05 ws-tab-resultado occurs 50 times indexed by ws-idx.
+               10 ws-lst-chave-resul.
+                   15 ws-lst-id-resultado              pic 9(02).
+                   15 ws-lst-user-disc.
+                       20 ws-lst-user-id                pic x(08).
+                       20 ws-lst-id-disciplina          pic 9(03).
+               10 ws-lst-nota                          pic -99,99.
+               10 ws-lst-data-prova                    pic x(10).
+
        77 ws-ind                                   pic 9(03).
 
       *>----Variaveis para comunica��o entre programas
@@ -130,6 +161,9 @@
 
       *> movendo dados da tela para as vari�veis da working storage
            move f-user                             to ws-resultado
+      *> movendo a chave de continua��o devolvida pela p�gina anterior (se
+      *> houver) para pedir a pr�xima p�gina de CT/CN em vez de recome�ar
+           move f-chave-continuacao                to ws-chave-continuacao
 
            if   f-op-salvar = "SA" then            *> opera��o salvar
                 move "SA"                          to ws-operacao
@@ -140,13 +174,18 @@
            if   f-op-consultar = "CO" then         *> opera��o consultar
                if f-id-user = spaces then          *> se os campos da tela estiverem vazios, consultar todos
                    move "CT"                       to ws-operacao
-               else                                *> sen�o, consultar um
-                   move "C1"                       to ws-operacao
+               else
+                   if f-id-disciplina = 0 then     *> id de usu�rio preenchido e disciplina vazia, consultar v�rios (todas as disciplinas do aluno)
+                       move "CN"                   to ws-operacao
+                   else                            *> sen�o, consultar um
+                       move "C1"                   to ws-operacao
+                   end-if
                end-if
            end-if
 
       *> chamando o programa P06SISC20
-           call "P06SISC20" using ws-controle, ws-gp-resultado
+           call "P06SISC20" using ws-controle, ws-gp-resultado,
+                                   ws-gp-lista-resultados
 
       *> movendo a confirma��o (S/N/?) para a vari�vel de tela
            move ws-confirmacao                     to f-confirmar2
@@ -158,6 +197,18 @@
            move ws-msn-erro-text                   to f-msn-erro2
       *> movendo o item de grupo resultado carregado com dados do arquivo para o item de grupo da tela
            move ws-resultado                       to f-user2
+      *> movendo a tabela de resultados (consulta de v�rios/todos os registros) para a tela
+           move ws-qtd-lista                       to f-qtd-lista2
+           perform varying ws-ind from 1 by 1 until ws-ind > ws-qtd-lista
+                move ws-lst-user-id (ws-ind)         to f-lst-id-user2 (ws-ind)
+                move ws-lst-id-disciplina (ws-ind)   to f-lst-id-disciplina2 (ws-ind)
+                move ws-lst-nota (ws-ind)            to f-lst-nota2 (ws-ind)
+                move ws-lst-data-prova (ws-ind)      to f-lst-data-prova2 (ws-ind)
+           end-perform
+      *> devolvendo a chave de continua��o e a indica��o de "tem mais" para
+      *> que o cliente possa pedir a pr�xima p�gina de CT/CN
+           move ws-chave-continuacao               to f-chave-continuacao2
+           move ws-tem-mais                        to f-tem-mais2
       *> mostrando a tela 2 com a mensagem/os dados do arquivo
            display f-tela_resultados2              *> mostrando a segunda tela
 
