@@ -0,0 +1,479 @@
+      $set sourceformat"free"
+      *>----Divisão de identificação do programa
+       identification division.
+       program-id. "P08SISC20".
+       author. "Julia Krüger".
+       installation. "PC".
+       date-written. 08/08/2026.
+       date-compiled. 08/08/2026.
+
+      *>----Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+
+      *>----Declaração dos recursos externos
+       input-output section.
+       file-control.
+
+           select arq-resultados assign to "arq-resultados.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-chave-resul
+           alternate key is fl-user-disc with duplicates
+           file status is ws-fs-arq-resultados.
+
+           select arq-alunos assign to "arq-alunos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-matricula
+           file status is ws-fs-arq-alunos.
+
+           select arq-disciplinas assign to "arq-disciplinas.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-cod-disciplina
+           file status is ws-fs-arq-disciplinas.
+
+           select arq-boletim assign to "arq-boletim.txt"
+           organization is line sequential
+           file status is ws-fs-arq-boletim.
+
+           select arq-restart assign to "arq-restart.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fl-rst-programa
+           file status is ws-fs-arq-restart.
+
+       i-o-control.
+
+      *>----Declaração de variáveis
+       data division.
+
+      *>----Variáveis de arquivos
+       file section.
+       fd arq-resultados.
+       01 fl-resultado.
+           05 fl-chave-resul.
+               10 fl-id-resultado                  pic 9(02).
+               10 fl-user-disc.
+                   15 fl-user-id                   pic x(08).
+                   15 fl-id-disciplina             pic 9(03).
+           05 fl-nota                              pic -99,99.
+           05 fl-data-prova                        pic x(10).
+
+       fd arq-alunos.
+       01 fl-aluno.
+           05 fl-matricula                         pic x(08).
+           05 fl-nome                               pic x(40).
+           05 fl-turma                              pic x(10).
+           05 fl-situacao                           pic x(01).
+
+       fd arq-disciplinas.
+       01 fl-disciplina.
+           05 fl-cod-disciplina                    pic 9(03).
+           05 fl-nome-disciplina                   pic x(40).
+           05 fl-carga-horaria                     pic 9(03).
+
+       fd arq-boletim.
+       01 fl-linha-boletim                         pic x(132).
+
+      *> arquivo de controle de checkpoint/restart da varredura completa
+      *> de arq-resultados, compartilhado com P06SISC20 (um registro por
+      *> operação, guardando a última chave processada com sucesso)
+       fd arq-restart.
+       01 fl-restart.
+           05 fl-rst-programa                      pic x(10).
+           05 fl-rst-chave                         pic x(13).
+
+      *>----Variáveis de trabalho
+       working-storage section.
+       77 ws-fs-arq-resultados                     pic x(02).
+       77 ws-fs-arq-alunos                         pic x(02).
+       77 ws-fs-arq-disciplinas                    pic x(02).
+       77 ws-fs-arq-boletim                        pic x(02).
+       77 ws-fs-arq-restart                        pic x(02).
+
+      *> controle de checkpoint/restart: gravado a cada ws-rst-intervalo
+      *> alunos com o boletim completo, para retomar dali se o job for
+      *> interrompido (checkpoint no limite do aluno, não do registro, pois
+      *> a varredura agrupa por aluno/disciplina e não pode ser retomada no
+      *> meio de um grupo sem arriscar perder linhas do boletim)
+       77 ws-rst-programa-atual                    pic x(10) value "P08RE".
+       77 ws-rst-chave-atual                       pic x(13).
+       77 ws-rst-achou                             pic x(01).
+           88 ws-rst-encontrado                    value "S".
+           88 ws-rst-nao-encontrado                value "N".
+       77 ws-rst-intervalo-alunos                  pic 9(04) value 5.
+       77 ws-rst-contador-alunos                   pic 9(04) value 0.
+       77 ws-rst-ultimo-aluno                      pic x(08).
+
+       77 ws-fim-arquivo                           pic x(01) value "N".
+           88 ws-fim-do-arquivo                    value "S".
+
+       77 ws-primeiro-registro                     pic x(01) value "S".
+           88 ws-eh-primeiro-registro               value "S".
+
+       77 ws-grp-user-id                           pic x(08).
+       77 ws-grp-id-disciplina                     pic 9(03).
+
+       01 ws-buffer-disciplina.
+           05 ws-buf-qtd                           pic 9(03) value 0.
+           05 ws-buf-linha occurs 30 times.
+               10 ws-buf-nota                      pic s9(03)v99.
+               10 ws-buf-data-prova                pic x(10).
+
+       77 ws-soma-notas                            pic s9(05)v99.
+       77 ws-media                                 pic -99,99.
+       77 ws-ind                                   pic 9(03).
+
+       77 ws-nome-aluno                            pic x(40).
+       77 ws-turma-aluno                           pic x(10).
+       77 ws-nome-disciplina                       pic x(40).
+
+       01 ws-linha-cabecalho.
+           05 filler                               pic x(11) value "Matricula: ".
+           05 ws-cab-matricula                     pic x(08).
+           05 filler                               pic x(03) value spaces.
+           05 filler                               pic x(06) value "Nome: ".
+           05 ws-cab-nome                          pic x(40).
+           05 filler                               pic x(03) value spaces.
+           05 filler                               pic x(07) value "Turma: ".
+           05 ws-cab-turma                         pic x(10).
+
+       01 ws-linha-detalhe.
+           05 filler                               pic x(04) value spaces.
+           05 filler                               pic x(12) value "Disciplina: ".
+           05 ws-det-cod-disc                      pic 9(03).
+           05 filler                               pic x(01) value spaces.
+           05 ws-det-nome-disc                     pic x(30).
+           05 filler                               pic x(03) value spaces.
+           05 filler                               pic x(06) value "Data: ".
+           05 ws-det-data                          pic x(10).
+           05 filler                               pic x(03) value spaces.
+           05 filler                               pic x(06) value "Nota: ".
+           05 ws-det-nota                          pic -99,99.
+
+       01 ws-linha-media.
+           05 filler                               pic x(08) value spaces.
+           05 filler                               pic x(15) value "Media na disc: ".
+           05 ws-med-nota                          pic -99,99.
+
+      *>----Declaração de tela
+       screen section.
+
+      *>----Declaração do corpo do programa
+       procedure division.
+
+      *>------------------------------------------------------------------------
+      *>  Controle das seções
+      *>------------------------------------------------------------------------
+       0000-controle section.
+           perform 1000-inicializa
+           perform 2000-processamento
+           perform 3000-finaliza
+           .
+       0000-controle-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       1000-inicializa section.
+           open input arq-resultados
+           if   ws-fs-arq-resultados <> "00"
+           and  ws-fs-arq-resultados <> "05" then
+                display "P08SISC20 - Erro ao abrir arq. arq-resultados: " ws-fs-arq-resultados
+                stop run
+           end-if
+           open input arq-alunos
+           if   ws-fs-arq-alunos <> "00"
+           and  ws-fs-arq-alunos <> "05" then
+                display "P08SISC20 - Erro ao abrir arq. arq-alunos: " ws-fs-arq-alunos
+                stop run
+           end-if
+           open input arq-disciplinas
+           if   ws-fs-arq-disciplinas <> "00"
+           and  ws-fs-arq-disciplinas <> "05" then
+                display "P08SISC20 - Erro ao abrir arq. arq-disciplinas: " ws-fs-arq-disciplinas
+                stop run
+           end-if
+           open i-o arq-restart
+           if   ws-fs-arq-restart <> "00"
+           and  ws-fs-arq-restart <> "05" then
+                display "P08SISC20 - Erro ao abrir arq. arq-restart: " ws-fs-arq-restart
+                stop run
+           end-if
+      *> verificando se há um checkpoint de uma execução anterior que não
+      *> chegou a terminar (job interrompido), para retomar a partir do
+      *> próximo aluno em vez de reprocessar o arquivo inteiro; isso precisa
+      *> ser decidido ANTES de abrir arq-boletim, pois "open output" trunca
+      *> o arquivo e apagaria o boletim já impresso antes da interrupção
+           perform 2800-ler-checkpoint
+           if   ws-rst-encontrado then
+                open extend arq-boletim
+           else
+                open output arq-boletim
+           end-if
+           if   ws-fs-arq-boletim <> "00" then
+                display "P08SISC20 - Erro ao abrir arq. arq-boletim: " ws-fs-arq-boletim
+                stop run
+           end-if
+           if   ws-rst-encontrado then
+                move low-values                     to fl-chave-resul
+                move ws-rst-chave-atual (1:8)        to fl-user-id
+                move 999                             to fl-id-disciplina
+                start arq-resultados key is greater than fl-user-disc
+           else
+                *> começando do início do arquivo, na ordem aluno/disciplina
+                move low-values                      to fl-chave-resul
+                start arq-resultados key is not less than fl-user-disc
+           end-if
+           if   ws-fs-arq-resultados = "00" then
+                perform 2100-ler-proximo-registro
+           else
+                if   ws-fs-arq-resultados = "23" then *> file status 23: arquivo vazio, nada a imprimir
+                     set ws-fim-do-arquivo          to true
+                else
+                     display "P08SISC20 - Erro ao ler arq. arq-resultados: " ws-fs-arq-resultados
+                     stop run
+                end-if
+           end-if
+           .
+       1000-inicializa-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - varre arq-resultados agrupando por
+      *>  aluno/disciplina e escrevendo o boletim com a média de cada disciplina
+      *>------------------------------------------------------------------------
+       2000-processamento section.
+           perform until ws-fim-do-arquivo
+                evaluate true
+                    when ws-eh-primeiro-registro
+                         perform 2200-iniciar-grupo
+                    when fl-user-id <> ws-grp-user-id
+                         *> aluno diferente do grupo em memória: fecha a disciplina/aluno anterior
+                         perform 2300-imprimir-media-disciplina
+                         perform 2260-registrar-checkpoint-aluno
+                         perform 2200-iniciar-grupo
+                    when fl-id-disciplina <> ws-grp-id-disciplina
+                         *> mesmo aluno, disciplina diferente: fecha só a disciplina anterior
+                         perform 2300-imprimir-media-disciplina
+                         perform 2250-trocar-disciplina
+                    when other
+                         continue
+                end-evaluate
+                perform 2400-guardar-linha-no-buffer
+                perform 2100-ler-proximo-registro
+           end-perform
+           if   not ws-eh-primeiro-registro then
+                perform 2300-imprimir-media-disciplina
+           end-if
+      *> varredura do arquivo inteiro concluída: apagando o checkpoint para
+      *> que a próxima execução comece do início
+           perform 2820-apagar-checkpoint
+           .
+       2000-processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para ler o próximo registro de arq-resultados
+      *>------------------------------------------------------------------------
+       2100-ler-proximo-registro section.
+           read arq-resultados next record
+           if   ws-fs-arq-resultados = "10" then
+                set ws-fim-do-arquivo                to true
+           else
+                if   ws-fs-arq-resultados <> "00" then
+                     display "P08SISC20 - Erro ao ler arq-resultados: " ws-fs-arq-resultados
+                     stop run
+                end-if
+                *> liberando o lock deste registro logo após lê-lo; a varredura é
+                *> somente leitura e pode rodar por muito tempo (req009), então não
+                *> liberar aqui deixaria todo registro já lido travado até o final
+                unlock arq-resultados
+           end-if
+           .
+       2100-ler-proximo-registro-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para iniciar um novo grupo aluno/disciplina, imprimindo o
+      *>  cabeçalho do aluno quando ele é diferente do grupo anterior
+      *>------------------------------------------------------------------------
+       2200-iniciar-grupo section.
+           move "N"                                  to ws-primeiro-registro
+           move fl-user-id                          to ws-grp-user-id
+           move fl-id-disciplina                    to ws-grp-id-disciplina
+           move 0                                    to ws-buf-qtd
+           perform 2210-imprimir-cabecalho-aluno
+           .
+       2200-iniciar-grupo-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para trocar de disciplina sem trocar de aluno (não repete o
+      *>  cabeçalho, só reinicia o buffer de notas)
+      *>------------------------------------------------------------------------
+       2250-trocar-disciplina section.
+           move fl-id-disciplina                    to ws-grp-id-disciplina
+           move 0                                    to ws-buf-qtd
+           .
+       2250-trocar-disciplina-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para gravar o checkpoint a cada ws-rst-intervalo-alunos com
+      *>  o boletim completo (o aluno que acabou de ser fechado em
+      *>  ws-grp-user-id, antes de 2200-iniciar-grupo sobrescrevê-lo)
+      *>------------------------------------------------------------------------
+       2260-registrar-checkpoint-aluno section.
+           add 1                                     to ws-rst-contador-alunos
+           if   ws-rst-contador-alunos >= ws-rst-intervalo-alunos then
+                move 0                                to ws-rst-contador-alunos
+                move ws-grp-user-id                   to ws-rst-ultimo-aluno
+                move low-values                       to ws-rst-chave-atual
+                move ws-rst-ultimo-aluno              to ws-rst-chave-atual (1:8)
+                perform 2810-gravar-checkpoint
+           end-if
+           .
+       2260-registrar-checkpoint-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para consultar o checkpoint de uma execução anterior
+      *>------------------------------------------------------------------------
+       2800-ler-checkpoint section.
+           move ws-rst-programa-atual                to fl-rst-programa
+           read arq-restart
+           if   ws-fs-arq-restart = "00" then
+                set ws-rst-encontrado                 to true
+                move fl-rst-chave                     to ws-rst-chave-atual
+           else
+                set ws-rst-nao-encontrado              to true
+           end-if
+           .
+       2800-ler-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para gravar/atualizar o checkpoint
+      *>------------------------------------------------------------------------
+       2810-gravar-checkpoint section.
+           move ws-rst-programa-atual                to fl-rst-programa
+           move ws-rst-chave-atual                   to fl-rst-chave
+           write fl-restart
+           if   ws-fs-arq-restart = 22 then           *> file status 22: já existe checkpoint desta operação
+                rewrite fl-restart
+           end-if
+           if   ws-fs-arq-restart <> "00" then
+                display "P08SISC20 - Erro ao gravar arq. arq-restart: " ws-fs-arq-restart
+                stop run
+           end-if
+           .
+       2810-gravar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para apagar o checkpoint de uma varredura completa concluída
+      *>------------------------------------------------------------------------
+       2820-apagar-checkpoint section.
+           move ws-rst-programa-atual                to fl-rst-programa
+           delete arq-restart
+           if   ws-fs-arq-restart <> "00"
+           and  ws-fs-arq-restart <> "23" then        *> file status 23: já não havia checkpoint
+                display "P08SISC20 - Erro ao apagar arq. arq-restart: " ws-fs-arq-restart
+                stop run
+           end-if
+           .
+       2820-apagar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para imprimir o cabeçalho de um aluno
+      *>------------------------------------------------------------------------
+       2210-imprimir-cabecalho-aluno section.
+           move spaces                              to ws-nome-aluno ws-turma-aluno
+           move fl-user-id                          to fl-matricula
+           read arq-alunos
+           if   ws-fs-arq-alunos = "00" then
+                move fl-nome                        to ws-nome-aluno
+                move fl-turma                       to ws-turma-aluno
+                unlock arq-alunos                   *> liberando o lock (leitura de apoio, somente consulta)
+           end-if
+           move fl-user-id                          to ws-cab-matricula
+           move ws-nome-aluno                       to ws-cab-nome
+           move ws-turma-aluno                      to ws-cab-turma
+           write fl-linha-boletim                   from ws-linha-cabecalho
+           .
+       2210-imprimir-cabecalho-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para guardar a nota/data do registro atual no buffer da
+      *>  disciplina corrente
+      *>------------------------------------------------------------------------
+       2400-guardar-linha-no-buffer section.
+           if   ws-buf-qtd < 30 then
+                add 1                                to ws-buf-qtd
+                move ws-buf-qtd                      to ws-ind
+                move fl-nota                         to ws-buf-nota (ws-ind)
+                move fl-data-prova                   to ws-buf-data-prova (ws-ind)
+           else
+      *> mais de 30 provas para o mesmo aluno/disciplina: o buffer não tem
+      *> espaço para guardar esta linha no detalhe do boletim, mas ela
+      *> continua fora da média (avisando em vez de descartar em silêncio)
+                display "P08SISC20 - Aviso: mais de 30 provas para "
+                        fl-user-id " / disc. " fl-id-disciplina
+                        " - prova extra nao impressa no detalhe do boletim"
+           end-if
+           .
+       2400-guardar-linha-no-buffer-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para imprimir as linhas de detalhe e a média de uma disciplina
+      *>------------------------------------------------------------------------
+       2300-imprimir-media-disciplina section.
+           move spaces                              to ws-nome-disciplina
+           move ws-grp-id-disciplina                to fl-cod-disciplina
+           read arq-disciplinas
+           if   ws-fs-arq-disciplinas = "00" then
+                move fl-nome-disciplina             to ws-nome-disciplina
+                unlock arq-disciplinas              *> liberando o lock (leitura de apoio, somente consulta)
+           end-if
+           move 0                                    to ws-soma-notas
+           perform varying ws-ind from 1 by 1 until ws-ind > ws-buf-qtd
+                move ws-grp-id-disciplina           to ws-det-cod-disc
+                move ws-nome-disciplina             to ws-det-nome-disc
+                move ws-buf-data-prova (ws-ind)     to ws-det-data
+                move ws-buf-nota (ws-ind)           to ws-det-nota
+                write fl-linha-boletim              from ws-linha-detalhe
+                add ws-buf-nota (ws-ind)            to ws-soma-notas
+           end-perform
+           if   ws-buf-qtd > 0 then
+                divide ws-soma-notas by ws-buf-qtd giving ws-media rounded
+                move ws-media                        to ws-med-nota
+                write fl-linha-boletim               from ws-linha-media
+           end-if
+           .
+       2300-imprimir-media-disciplina-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Finalização Normal
+      *>------------------------------------------------------------------------
+       3000-finaliza section.
+           close arq-resultados
+           close arq-alunos
+           close arq-disciplinas
+           close arq-boletim
+           close arq-restart
+           stop run
+           .
+       3000-finaliza-exit.
+           exit.
