@@ -24,6 +24,34 @@
            alternate key is fl-user-disc with duplicates
            file status is ws-fs-arq-resultados.
 
+           select arq-alunos assign to "arq-alunos.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-matricula
+           file status is ws-fs-arq-alunos.
+
+           select arq-disciplinas assign to "arq-disciplinas.dat"
+           organization is indexed
+           access mode is dynamic
+           lock mode is manual with lock on multiple records
+           record key is fl-cod-disciplina
+           file status is ws-fs-arq-disciplinas.
+
+           select arq-auditoria assign to "arq-auditoria.dat"
+           organization is line sequential
+           file status is ws-fs-arq-auditoria.
+
+           select arq-export assign to "arq-export.dat"
+           organization is line sequential
+           file status is ws-fs-arq-export.
+
+           select arq-restart assign to "arq-restart.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is fl-rst-programa
+           file status is ws-fs-arq-restart.
+
        i-o-control.
 
       *>----Declaração de variáveis
@@ -41,9 +69,68 @@
            05 fl-nota                              pic -99,99.
            05 fl-data-prova                        pic x(10).
 
+       fd arq-alunos.
+       01 fl-aluno.
+           05 fl-matricula                         pic x(08).
+           05 fl-nome                               pic x(40).
+           05 fl-turma                              pic x(10).
+           05 fl-situacao                           pic x(01).
+               88 fl-situacao-ativo                 value "A".
+               88 fl-situacao-inativo                value "I".
+
+       fd arq-disciplinas.
+       01 fl-disciplina.
+           05 fl-cod-disciplina                    pic 9(03).
+           05 fl-nome-disciplina                   pic x(40).
+           05 fl-carga-horaria                     pic 9(03).
+
+       fd arq-auditoria.
+       01 fl-auditoria.
+           05 fl-aud-operador                      pic x(08).
+           05 fl-aud-data-hora                     pic x(21).
+           05 fl-aud-operacao                      pic x(02).
+           05 fl-aud-chave-resul.
+               10 fl-aud-id-resultado               pic 9(02).
+               10 fl-aud-user-disc.
+                   15 fl-aud-user-id                pic x(08).
+                   15 fl-aud-id-disciplina           pic 9(03).
+           05 fl-aud-nota-antes                    pic -99,99.
+           05 fl-aud-nota-depois                   pic -99,99.
+           05 fl-aud-data-prova-antes              pic x(10).
+           05 fl-aud-data-prova-depois             pic x(10).
+
+       fd arq-export.
+       01 fl-linha-export.
+           05 fl-exp-id-resultado                  pic 9(02).
+           05 fl-exp-user-id                       pic x(08).
+           05 fl-exp-id-disciplina                 pic 9(03).
+           05 fl-exp-nota                          pic -99,99.
+           05 fl-exp-data-prova                    pic x(10).
+
+      *> arquivo de controle de checkpoint/restart das varreduras batch de
+      *> passe único (2700-b-exportar-dados; também usado por P08SISC20),
+      *> guardando a última chave processada com sucesso. 2400-b-todos-
+      *> registros (CT) não usa este arquivo: sua paginação já é feita via
+      *> lnk-chave-continuacao a cada chamada
+       fd arq-restart.
+       01 fl-restart.
+           05 fl-rst-programa                      pic x(10).
+           05 fl-rst-chave                         pic x(13).
+
       *>----Variáveis de trabalho
        working-storage section.
        77 ws-fs-arq-resultados                     pic x(02).
+       77 ws-fs-arq-alunos                         pic x(02).
+       77 ws-fs-arq-disciplinas                    pic x(02).
+       77 ws-fs-arq-auditoria                      pic x(02).
+       77 ws-fs-arq-export                         pic x(02).
+       77 ws-fs-arq-restart                        pic x(02).
+
+       77 ws-aud-operador                          pic x(08).
+       77 ws-aud-nota-antes                        pic -99,99.
+       77 ws-aud-nota-depois                       pic -99,99.
+       77 ws-aud-data-prova-antes                  pic x(10).
+       77 ws-aud-data-prova-depois                 pic x(10).
 
        77 ws-operacao                              pic x(02).
            88 ws-salvar                            value "SA".
@@ -51,6 +138,7 @@
            88 ws-consultar-varios                  value "CN".
            88 ws-consultar-todos                   value "CT".
            88 ws-excluir                           value "DE".
+           88 ws-exportar                          value "EX".
 
        77 ws-confirmacao                           pic x(01).
            88 ws-confirmar                         value "?".
@@ -59,6 +147,41 @@
 
        77 ws-ind                                   pic 9(03).
 
+       77 ws-validacao                             pic x(01).
+           88 ws-validacao-ok                      value "S".
+           88 ws-validacao-erro                    value "N".
+
+       77 ws-nota-verificar                        pic s9(03)v99.
+
+      *> controle de checkpoint/restart (req. varreduras completas)
+       77 ws-rst-programa-atual                    pic x(10).
+       77 ws-rst-chave-atual                       pic x(13).
+       77 ws-rst-achou                             pic x(01).
+           88 ws-rst-encontrado                    value "S".
+           88 ws-rst-nao-encontrado                value "N".
+       77 ws-rst-intervalo                         pic 9(04) value 20.
+       77 ws-rst-contador                          pic 9(04) value 0.
+
+       77 ws-data-dia                              pic 9(02).
+       77 ws-data-mes                              pic 9(02).
+       77 ws-data-ano                              pic 9(04).
+
+       01 ws-tab-dias-mes-valores.
+           05 filler                               pic 9(02) value 31.
+           05 filler                               pic 9(02) value 28.
+           05 filler                               pic 9(02) value 31.
+           05 filler                               pic 9(02) value 30.
+           05 filler                               pic 9(02) value 31.
+           05 filler                               pic 9(02) value 30.
+           05 filler                               pic 9(02) value 31.
+           05 filler                               pic 9(02) value 31.
+           05 filler                               pic 9(02) value 30.
+           05 filler                               pic 9(02) value 31.
+           05 filler                               pic 9(02) value 30.
+           05 filler                               pic 9(02) value 31.
+       01 ws-tab-dias-mes redefines ws-tab-dias-mes-valores.
+           05 ws-dias-no-mes                       pic 9(02) occurs 12 times.
+
       *>----Variáveis para comunicação entre programas
        linkage section.
        01 lnk-controle.
@@ -82,11 +205,31 @@
                10 lnk-nota                              pic -99,99.
                10 lnk-data-prova                        pic x(10).
 
+       01 lnk-gp-lista-resultados.
+           05 lnk-qtd-lista                        pic 9(03).
+           05 lnk-tem-mais                         pic x(01).
+               88 lnk-tem-mais-registros           value "S".
+               88 lnk-nao-tem-mais-registros       value "N".
+           05 lnk-chave-continuacao.
+               10 lnk-cont-id-resultado            pic 9(02).
+               10 lnk-cont-user-disc.
+                   15 lnk-cont-user-id             pic x(08).
+                   15 lnk-cont-id-disciplina       pic 9(03).
+           05 lnk-tab-resultado occurs 50 times indexed by lnk-idx.
+               10 lnk-lst-chave-resul.
+                   15 lnk-lst-id-resultado             pic 9(02).
+                   15 lnk-lst-user-disc.
+                       20 lnk-lst-user-id              pic x(08).
+                       20 lnk-lst-id-disciplina        pic 9(03).
+               10 lnk-lst-nota                         pic -99,99.
+               10 lnk-lst-data-prova                   pic x(10).
+
       *>----Declaração de tela
        screen section.
 
       *>----Declaração do corpo do programa
-       procedure division using lnk-controle, lnk-gp-resultado.
+       procedure division using lnk-controle, lnk-gp-resultado,
+                                 lnk-gp-lista-resultados.
 
       *>------------------------------------------------------------------------
       *>  Controle das seções
@@ -113,6 +256,47 @@
                 move "Erro ao abrir arq. arq-resultados" to lnk-msn-erro-text
                 perform 9000-finaliza-anormal
            end-if
+           open i-o arq-alunos                     *> abrindo o arquivo mestre de alunos para validação
+           if   ws-fs-arq-alunos  <> "00"
+           and  ws-fs-arq-alunos <> "05" then
+                move "P06SISC20"                         to lnk-msn-erro-pmg
+                move 19                                  to lnk-msn-erro-offset
+                move 12                                  to lnk-return-code
+                move ws-fs-arq-alunos                    to lnk-msn-erro-cod
+                move "Erro ao abrir arq. arq-alunos"     to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           open i-o arq-disciplinas                *> abrindo o arquivo mestre de disciplinas para validação
+           if   ws-fs-arq-disciplinas  <> "00"
+           and  ws-fs-arq-disciplinas <> "05" then
+                move "P06SISC20"                         to lnk-msn-erro-pmg
+                move 22                                  to lnk-msn-erro-offset
+                move 12                                  to lnk-return-code
+                move ws-fs-arq-disciplinas               to lnk-msn-erro-cod
+                move "Erro ao abrir arq. arq-disciplinas" to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           open extend arq-auditoria               *> abrindo o arquivo de auditoria para acrescentar registros
+           if   ws-fs-arq-auditoria  <> "00"
+           and  ws-fs-arq-auditoria <> "05" then
+                move "P06SISC20"                         to lnk-msn-erro-pmg
+                move 25                                  to lnk-msn-erro-offset
+                move 12                                  to lnk-return-code
+                move ws-fs-arq-auditoria                 to lnk-msn-erro-cod
+                move "Erro ao abrir arq. arq-auditoria"  to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           open i-o arq-restart                     *> abrindo o arquivo de checkpoint/restart das varreduras completas
+           if   ws-fs-arq-restart  <> "00"
+           and  ws-fs-arq-restart <> "05" then
+                move "P06SISC20"                         to lnk-msn-erro-pmg
+                move 35                                  to lnk-msn-erro-offset
+                move 12                                  to lnk-return-code
+                move ws-fs-arq-restart                   to lnk-msn-erro-cod
+                move "Erro ao abrir arq. arq-restart"    to lnk-msn-erro-text
+                perform 9000-finaliza-anormal
+           end-if
+           accept ws-aud-operador from environment "USER" *> operador logado no sistema operacional
            move lnk-confirmacao to ws-confirmacao  *> movendo a confirmação do usuário da linkage storage para a working storage
            .
        1000-inicializa-exit.
@@ -133,6 +317,8 @@
                    perform 2400-b-todos-registros  *> seção para buscar todos os registros
                when "DE"
                    perform 2500-deletar-dados      *> seção para deletar dados
+               when "EX"
+                   perform 2700-b-exportar-dados   *> seção para exportar todos os registros para arquivo plano
            end-evaluate
 
            .
@@ -144,50 +330,212 @@
       *>------------------------------------------------------------------------
        2100-salvar-dados section.
            move lnk-resultado                      to fl-resultado
-           write fl-resultado                      *> escrevendo os dados no arquivo
-           if   ws-fs-arq-resultados  = "00" or ws-fs-arq-resultados = "02" then  *> file status 02: sucesso, mas existe chave alternada
-                move "P06SISC20"                   to lnk-msn-erro-pmg
-                move 2                             to lnk-msn-erro-offset
-                move 00                            to lnk-return-code
-                move "Registro salvo com sucesso"  to lnk-msn-erro-text
-                move ws-fs-arq-resultados          to lnk-msn-erro-cod
+           perform 2110-validar-aluno
+           if   ws-validacao-ok then
+                perform 2120-validar-disciplina
+           end-if
+           if   ws-validacao-ok then
+                perform 2130-validar-nota-data
+           end-if
+           if   ws-validacao-erro then
+                continue
            else
-                if   ws-fs-arq-resultados = 22 then*> file status 22: na gravação, registro já existe
-                     if   ws-confirmado then
-                          *> movendo "N" para ws-confirmacao (usuário ainda precisa confirmar a exclusão de registro)
-                          set ws-nao-confirmado    to true
-                          rewrite fl-resultado     *> reescrevendo o registro caso o usuário queira
-                          if   ws-fs-arq-resultados = "00" then
-                               move "P06SISC20"                          to lnk-msn-erro-pmg
-                               move 3                                    to lnk-msn-erro-offset
-                               move 00                                   to lnk-return-code
-                               move "Registro alterado com sucesso"      to lnk-msn-erro-text
-                               move ws-fs-arq-resultados                 to lnk-msn-erro-cod
+                write fl-resultado                      *> escrevendo os dados no arquivo
+                if   ws-fs-arq-resultados  = "00" or ws-fs-arq-resultados = "02" then  *> file status 02: sucesso, mas existe chave alternada
+                     move "P06SISC20"                   to lnk-msn-erro-pmg
+                     move 2                             to lnk-msn-erro-offset
+                     move 00                            to lnk-return-code
+                     move "Registro salvo com sucesso"  to lnk-msn-erro-text
+                     move ws-fs-arq-resultados          to lnk-msn-erro-cod
+                else
+                     if   ws-fs-arq-resultados = 22 then*> file status 22: na gravação, registro já existe
+                          if   ws-confirmado then
+                               *> movendo "N" para ws-confirmacao (usuário ainda precisa confirmar a exclusão de registro)
+                               set ws-nao-confirmado    to true
+                               *> guardando o valor novo e lendo o valor atual (antigo) do arquivo para a auditoria
+                               move fl-nota             to ws-aud-nota-depois
+                               move fl-data-prova       to ws-aud-data-prova-depois
+                               read arq-resultados
+                               if   ws-fs-arq-resultados <> "00" then
+                                    *> o registro pode ter sido removido por outra sessão entre o write
+                                    *> (status 22) e esta releitura; sem esta checagem, fl-nota/fl-data-prova
+                                    *> ficariam com o valor novo (ainda no buffer) e seriam gravados como
+                                    *> "valor antigo" na auditoria
+                                    move "P06SISC20"                          to lnk-msn-erro-pmg
+                                    move 40                                   to lnk-msn-erro-offset
+                                    move 12                                   to lnk-return-code
+                                    move "Erro ao ler registro"               to lnk-msn-erro-text
+                                    move ws-fs-arq-resultados                 to lnk-msn-erro-cod
+                                    perform 9000-finaliza-anormal
+                               end-if
+                               move fl-nota             to ws-aud-nota-antes
+                               move fl-data-prova       to ws-aud-data-prova-antes
+                               move ws-aud-nota-depois       to fl-nota
+                               move ws-aud-data-prova-depois to fl-data-prova
+                               rewrite fl-resultado     *> reescrevendo o registro caso o usuário queira
+                               if   ws-fs-arq-resultados = "00" then
+                                    move "P06SISC20"                          to lnk-msn-erro-pmg
+                                    move 3                                    to lnk-msn-erro-offset
+                                    move 00                                   to lnk-return-code
+                                    move "Registro alterado com sucesso"      to lnk-msn-erro-text
+                                    move ws-fs-arq-resultados                 to lnk-msn-erro-cod
+                                    perform 2600-gravar-auditoria
+                               else
+                                    move "P06SISC20"                          to lnk-msn-erro-pmg
+                                    move 4                                    to lnk-msn-erro-offset
+                                    move 12                                   to lnk-return-code
+                                    move "Erro ao alterar registro"           to lnk-msn-erro-text
+                                    move ws-fs-arq-resultados                 to lnk-msn-erro-cod
+                                    perform 9000-finaliza-anormal
+                               end-if
                           else
-                               move "P06SISC20"                          to lnk-msn-erro-pmg
-                               move 4                                    to lnk-msn-erro-offset
-                               move 12                                   to lnk-return-code
-                               move "Erro ao alterar registro"           to lnk-msn-erro-text
-                               move ws-fs-arq-resultados                 to lnk-msn-erro-cod
-                               perform 9000-finaliza-anormal
+                               *> movendo "?" para ws-confirmacao
+                               set ws-confirmar         to true
+                               *> saber se o usuário quer reescrever o registro
+                               move "SA-Confirmar a alteracao de resultado?"  to lnk-msn
                           end-if
                      else
-                          *> movendo "?" para ws-confirmacao
-                          set ws-confirmar         to true
-                          *> saber se o usuário quer reescrever o registro
-                          move "SA-Confirmar a alteracao de resultado?"  to lnk-msn
+                          move "P06SISC20"                                    to lnk-msn-erro-pmg
+                          move 5                                              to lnk-msn-erro-offset
+                          move 12                                             to lnk-return-code
+                          move "Erro ao escrever registro"                    to lnk-msn-erro-text
+                          move ws-fs-arq-resultados                           to lnk-msn-erro-cod
+                          perform 9000-finaliza-anormal
                      end-if
+                end-if
+           end-if
+           .
+       2100-salvar-dados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para validar o aluno de um resultado antes de gravar
+      *>------------------------------------------------------------------------
+       2110-validar-aluno section.
+           set ws-validacao-ok                     to true
+           move fl-user-id                         to fl-matricula
+           read arq-alunos                         *> conferindo se a matricula existe no arquivo mestre de alunos
+           if   ws-fs-arq-alunos <> "00" then
+                if   ws-fs-arq-alunos = "23" then   *> file status 23: matricula não cadastrada
+                     set ws-validacao-erro          to true
+                     move "P06SISC20"               to lnk-msn-erro-pmg
+                     move 21                        to lnk-msn-erro-offset
+                     move 04                        to lnk-return-code
+                     move "Aluno inexistente"       to lnk-msn-erro-text
+                     move ws-fs-arq-alunos          to lnk-msn-erro-cod
                 else
-                     move "P06SISC20"                                    to lnk-msn-erro-pmg
-                     move 5                                              to lnk-msn-erro-offset
-                     move 12                                             to lnk-return-code
-                     move "Erro ao escrever registro"                    to lnk-msn-erro-text
-                     move ws-fs-arq-resultados                           to lnk-msn-erro-cod
+                     move "P06SISC20"               to lnk-msn-erro-pmg
+                     move 21                        to lnk-msn-erro-offset
+                     move 12                        to lnk-return-code
+                     move "Erro ao ler registro"    to lnk-msn-erro-text
+                     move ws-fs-arq-alunos          to lnk-msn-erro-cod
                      perform 9000-finaliza-anormal
                 end-if
+           else
+                *> validação apenas confere se o aluno existe; nada é gravado neste
+                *> arquivo aqui, então o registro não deve ficar travado até o fim
+                *> da chamada
+                unlock arq-alunos
            end-if
            .
-       2100-salvar-dados-exit.
+       2110-validar-aluno-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para validar a disciplina de um resultado antes de gravar
+      *>------------------------------------------------------------------------
+       2120-validar-disciplina section.
+           set ws-validacao-ok                     to true
+           move fl-id-disciplina                   to fl-cod-disciplina
+           read arq-disciplinas                    *> conferindo se o código existe no arquivo mestre de disciplinas
+           if   ws-fs-arq-disciplinas <> "00" then
+                if   ws-fs-arq-disciplinas = "23" then *> file status 23: código não cadastrado
+                     set ws-validacao-erro          to true
+                     move "P06SISC20"               to lnk-msn-erro-pmg
+                     move 24                        to lnk-msn-erro-offset
+                     move 04                        to lnk-return-code
+                     move "Disciplina inexistente"  to lnk-msn-erro-text
+                     move ws-fs-arq-disciplinas     to lnk-msn-erro-cod
+                else
+                     move "P06SISC20"               to lnk-msn-erro-pmg
+                     move 24                        to lnk-msn-erro-offset
+                     move 12                        to lnk-return-code
+                     move "Erro ao ler registro"    to lnk-msn-erro-text
+                     move ws-fs-arq-disciplinas     to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           else
+                *> validação apenas confere se a disciplina existe; nada é gravado
+                *> neste arquivo aqui, então o registro não deve ficar travado até
+                *> o fim da chamada
+                unlock arq-disciplinas
+           end-if
+           .
+       2120-validar-disciplina-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para validar a nota (0,00 a 10,00) e a data da prova
+      *>  (DD/MM/AAAA) antes de gravar
+      *>------------------------------------------------------------------------
+       2130-validar-nota-data section.
+           set ws-validacao-ok                     to true
+           move fl-nota                            to ws-nota-verificar
+           if   ws-nota-verificar < 0 or ws-nota-verificar > 10 then
+                set ws-validacao-erro               to true
+                move "P06SISC20"                    to lnk-msn-erro-pmg
+                move 28                             to lnk-msn-erro-offset
+                move 04                             to lnk-return-code
+                move "Nota invalida"                to lnk-msn-erro-text
+                move "00"                           to lnk-msn-erro-cod
+           else
+                perform 2135-validar-data-prova
+           end-if
+           .
+       2130-validar-nota-data-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para validar se fl-data-prova é uma data DD/MM/AAAA existente
+      *>------------------------------------------------------------------------
+       2135-validar-data-prova section.
+           if   fl-data-prova (3:1) <> "/"
+           or   fl-data-prova (6:1) <> "/"
+           or   fl-data-prova (1:2) not numeric
+           or   fl-data-prova (4:2) not numeric
+           or   fl-data-prova (7:4) not numeric then
+                set ws-validacao-erro               to true
+           else
+                move fl-data-prova (1:2)            to ws-data-dia
+                move fl-data-prova (4:2)            to ws-data-mes
+                move fl-data-prova (7:4)            to ws-data-ano
+                if   ws-data-mes < 1 or ws-data-mes > 12
+                or   ws-data-ano < 1900 or ws-data-ano > 2099
+                or   ws-data-dia < 1 then
+                     set ws-validacao-erro           to true
+                else
+                     if   ws-data-mes = 2
+                     and  (function mod (ws-data-ano, 4) = 0
+                     and  (function mod (ws-data-ano, 100) <> 0
+                     or    function mod (ws-data-ano, 400) = 0))
+                     and  ws-data-dia = 29 then
+                          continue                   *> 29 de fevereiro em ano bissexto: data válida
+                     else
+                          if   ws-data-dia > ws-dias-no-mes (ws-data-mes) then
+                               set ws-validacao-erro to true
+                          end-if
+                     end-if
+                end-if
+           end-if
+           if   ws-validacao-erro then
+                move "P06SISC20"                    to lnk-msn-erro-pmg
+                move 29                             to lnk-msn-erro-offset
+                move 04                             to lnk-return-code
+                move "Data da prova invalida"       to lnk-msn-erro-text
+                move "00"                           to lnk-msn-erro-cod
+           end-if
+           .
+       2135-validar-data-prova-exit.
            exit.
 
       *>------------------------------------------------------------------------
@@ -200,6 +548,7 @@
            read arq-resultados key fl-user-id      *> lendo o arquivo usando a chave
            if   ws-fs-arq-resultados = "00" then
                 move fl-resultado to lnk-resultado
+                unlock arq-resultados              *> liberando o lock (consulta é somente leitura)
                 move "P06SISC20"                   to lnk-msn-erro-pmg
                 move 6                             to lnk-msn-erro-offset
                 move 00                            to lnk-return-code
@@ -226,21 +575,53 @@
            exit.
 
       *>------------------------------------------------------------------------
-      *>  Seção para consultar/buscar varios registros / não está funcionando
+      *>  Seção para consultar/buscar varios registros (todas as disciplinas
+      *>  de um aluno), devolvendo uma tabela com um registro por disciplina
       *>------------------------------------------------------------------------
        2300-b-varios-registros section.
-      *> carregando a chave do arquivo
+           move 0                                  to lnk-qtd-lista
+           set lnk-nao-tem-mais-registros          to true
+      *> carregando a chave do arquivo: filtrando somente por fl-user-id (aluno);
+      *> lnk-id-disciplina é sempre 0 quando esta operação (CN) é chamada
+      *> (P16SISC20 só dispara CN com a disciplina em branco), então comparar
+      *> pela chave alternada inteira (aluno+disciplina) só bateria com uma
+      *> disciplina de código 0 e nunca devolveria nenhum resultado real
            move lnk-user-id                        to fl-user-id
-           start arq-resultados key = fl-user-disc *> começando o arquivo a partir da chave que o usuário inseriu
+           if   lnk-chave-continuacao = low-values
+           or   lnk-chave-continuacao = spaces then
+                *> primeira página: começar do início do intervalo de disciplinas deste aluno
+                move low-values                    to fl-id-disciplina
+           else
+                *> páginas seguintes: reposicionar no mesmo ponto da página anterior; como a
+                *> chave alternada permite duplicatas (mais de um resultado para a mesma
+                *> disciplina), "start greater than" poderia pular parte de um grupo de
+                *> duplicatas ainda não devolvido, então reposiciona "not less than" e o
+                *> loop abaixo ignora qualquer registro já devolvido comparando com a
+                *> chave completa (fl-chave-resul), em vez de confiar só no start
+                move lnk-chave-continuacao          to fl-chave-resul
+           end-if
+           start arq-resultados key is not less than fl-user-disc
            if   ws-fs-arq-resultados = "00" then
-                perform until ws-fs-arq-resultados <> "10"          *> lendo até o final do arquivo
-                           or fl-user-disc > lnk-user-disc
+                perform until ws-fs-arq-resultados <> "00" and ws-fs-arq-resultados <> "02"
+                           or fl-user-id <> lnk-user-id
+                           or lnk-qtd-lista >= 50
                      read arq-resultados next record                *> lendo o arquivo sequencialmente
-                     if   ws-fs-arq-resultados = "00" or ws-fs-arq-resultados = "02"
-                     and  fl-user-disc = lnk-user-disc then         *> ... e as variáveis da chave do arquivo forem iguais às variáveis da linkage section
-                          move fl-resultado        to lnk-resultado *> movendo o registro do arquivo para as variáveis da linkage section
+                     if  (ws-fs-arq-resultados = "00" or ws-fs-arq-resultados = "02")
+                     and  fl-user-id = lnk-user-id then              *> ... e o aluno for o mesmo que o solicitado
+                          if   fl-chave-resul > lnk-chave-continuacao then *> ignorando registros já devolvidos numa página anterior
+                               add 1                     to lnk-qtd-lista
+                               move lnk-qtd-lista         to lnk-idx
+                               move fl-resultado          to lnk-tab-resultado (lnk-idx) *> preenchendo a tabela, um registro por disciplina
+                               move fl-chave-resul        to lnk-chave-continuacao *> última chave lida, para a próxima página
+                          end-if
+                          *> liberando o lock deste registro logo após copiar os dados; "unlock" só
+                          *> libera o registro do último I/O, então um único unlock depois do loop
+                          *> deixaria os registros 1..n-1 travados até o fechamento do arquivo
+                          unlock arq-resultados
                      else
-                          if   ws-fs-arq-resultados <> 10   *> file status 10: fim do arquivo
+                          if   ws-fs-arq-resultados <> "10"   *> file status 10: fim do arquivo
+                          and  ws-fs-arq-resultados <> "00"
+                          and  ws-fs-arq-resultados <> "02"
                                move "P06SISC20"             to lnk-msn-erro-pmg
                                move 9                       to lnk-msn-erro-offset
                                move 12                      to lnk-return-code
@@ -250,6 +631,23 @@
                           end-if
                      end-if
                 end-perform
+                unlock arq-resultados               *> liberando o lock (consulta é somente leitura)
+                if   lnk-qtd-lista >= 50 and fl-user-id = lnk-user-id then
+                     set lnk-tem-mais-registros     to true *> ainda existem mais registros do aluno além da página atual
+                end-if
+                if   lnk-qtd-lista > 0 then
+                     move "P06SISC20"                    to lnk-msn-erro-pmg
+                     move 10                             to lnk-msn-erro-offset
+                     move 00                             to lnk-return-code
+                     move "Registros lidos com sucesso"  to lnk-msn-erro-text
+                     move "00"                           to lnk-msn-erro-cod
+                else
+                     move "P06SISC20"              to lnk-msn-erro-pmg
+                     move 10                       to lnk-msn-erro-offset
+                     move 04                       to lnk-return-code
+                     move "Codigo inexistente"     to lnk-msn-erro-text
+                     move "23"                     to lnk-msn-erro-cod
+                end-if
            else
                 if   ws-fs-arq-resultados = "23" then
                      move "P06SISC20"              to lnk-msn-erro-pmg
@@ -271,33 +669,80 @@
            exit.
 
       *>------------------------------------------------------------------------
-      *>  Seção para consultar/buscar todos os registros / não está funcionando
+      *>  Seção para consultar/buscar todos os registros, paginando por
+      *>  lnk-chave-continuacao em vez de truncar em 100 registros
       *>------------------------------------------------------------------------
        2400-b-todos-registros section.
-           *> fazer até o fim do arquivo
-           perform varying ws-ind from 1 by 1 until ws-fs-arq-resultados = 10
-                                                 or ws-ind > 100
-                read arq-resultados next           *> lendo o arquivo sequencialmente
-                if   ws-fs-arq-resultados = "00" then
-                     *> movendo o registro do arquivo para as variáveis da linkage section
-                     move fl-resultado                    to lnk-resultado
-                else
-                     if   ws-fs-arq-resultados = "10"
-                          move "P06SISC20"                to lnk-msn-erro-pmg
-                          move 12                         to lnk-msn-erro-offset
-                          move 04                         to lnk-return-code
-                          move "Todos os registros lidos" to lnk-msn-erro-text
-                          move ws-fs-arq-resultados       to lnk-msn-erro-cod
+           move 0                                  to lnk-qtd-lista
+           set lnk-nao-tem-mais-registros          to true
+           if   lnk-chave-continuacao = low-values
+           or   lnk-chave-continuacao = spaces then
+                *> primeira página: começar sempre do início do arquivo, não de onde
+                *> uma consulta C1/CN anterior tenha deixado o cursor. CT não
+                *> consulta o checkpoint de arq-restart: "sem chave de continuação"
+                *> é o sinal normal de "primeira página" em toda chamada de tela
+                *> (nenhum chamador hoje devolve/reenvia lnk-chave-continuacao), e
+                *> não pode ser reaproveitado como sinal de "retomar job travado"
+                *> sem quebrar a garantia de que a página 1 é sempre a página 1.
+                *> O checkpoint fica reservado às varreduras batch de passe único
+                *> (2700-b-exportar-dados e o relatório de boletim), que não têm
+                *> um mecanismo de paginação próprio como este.
+                move low-values                    to fl-chave-resul
+                start arq-resultados key is not less than fl-chave-resul
+           else
+                *> páginas seguintes: continuar a partir do último registro devolvido
+                move lnk-chave-continuacao          to fl-chave-resul
+                start arq-resultados key is greater than fl-chave-resul
+           end-if
+           if   ws-fs-arq-resultados = "00" then
+                perform until ws-fs-arq-resultados <> "00"
+                           or lnk-qtd-lista >= 50
+                     read arq-resultados next        *> lendo o arquivo sequencialmente
+                     if   ws-fs-arq-resultados = "00" then
+                          add 1                       to lnk-qtd-lista
+                          move lnk-qtd-lista           to lnk-idx
+                          move fl-resultado            to lnk-tab-resultado (lnk-idx)
+                          move fl-chave-resul          to lnk-chave-continuacao *> última chave lida, para a próxima página
+                          *> liberando o lock deste registro logo após copiar os dados; "unlock" só
+                          *> libera o registro do último I/O, então um único unlock depois do loop
+                          *> deixaria os registros 1..n-1 travados até o fechamento do arquivo
+                          unlock arq-resultados
                      else
-                          move "P06SISC20"                to lnk-msn-erro-pmg
-                          move 13                         to lnk-msn-erro-offset
-                          move 12                         to lnk-return-code
-                          move "Erro ao ler registro"     to lnk-msn-erro-text
-                          move ws-fs-arq-resultados       to lnk-msn-erro-cod
-                          perform 9000-finaliza-anormal
+                          if   ws-fs-arq-resultados <> "10"  *> file status 10: fim do arquivo
+                               move "P06SISC20"                to lnk-msn-erro-pmg
+                               move 13                         to lnk-msn-erro-offset
+                               move 12                         to lnk-return-code
+                               move "Erro ao ler registro"     to lnk-msn-erro-text
+                               move ws-fs-arq-resultados       to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
                      end-if
+                end-perform
+                unlock arq-resultados                *> liberando o lock (consulta é somente leitura)
+                if   ws-fs-arq-resultados <> "10" then
+                     set lnk-tem-mais-registros      to true *> ainda há registros além desta página
                 end-if
-           end-perform
+                move "P06SISC20"                    to lnk-msn-erro-pmg
+                move 12                             to lnk-msn-erro-offset
+                move 00                             to lnk-return-code
+                move "Registros lidos com sucesso"  to lnk-msn-erro-text
+                move "00"                           to lnk-msn-erro-cod
+           else
+                if   ws-fs-arq-resultados = "23" then *> file status 23: arq-resultados vazio (arquivo novo/sem registros)
+                     move "P06SISC20"                    to lnk-msn-erro-pmg
+                     move 13                             to lnk-msn-erro-offset
+                     move 00                             to lnk-return-code
+                     move "Registros lidos com sucesso"  to lnk-msn-erro-text
+                     move "00"                           to lnk-msn-erro-cod
+                else
+                     move "P06SISC20"                    to lnk-msn-erro-pmg
+                     move 13                             to lnk-msn-erro-offset
+                     move 12                             to lnk-return-code
+                     move "Erro ao ler registro"         to lnk-msn-erro-text
+                     move ws-fs-arq-resultados           to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
            .
        2400-b-todos-registros-exit.
            exit.
@@ -315,6 +760,11 @@
                 if   ws-confirmado then
                      *> movendo "N" para ws-confirmacao (usuário ainda precisa confirmar a exclusão de registro)
                      set ws-nao-confirmado         to true
+                     *> guardando o valor atual (antigo) para a auditoria; não existe valor depois, pois o registro é excluido
+                     move fl-nota                  to ws-aud-nota-antes
+                     move fl-data-prova            to ws-aud-data-prova-antes
+                     move zero                     to ws-aud-nota-depois
+                     move spaces                   to ws-aud-data-prova-depois
                      delete arq-resultados         *> deletando o registro
                      if   ws-fs-arq-resultados = "00" then
                           move "P06SISC20"                      to lnk-msn-erro-pmg
@@ -322,6 +772,7 @@
                           move 00                               to lnk-return-code
                           move "Registro excluido com sucesso"  to lnk-msn-erro-text
                           move ws-fs-arq-resultados             to lnk-msn-erro-cod
+                          perform 2600-gravar-auditoria
                      else
                           move "P06SISC20"                      to lnk-msn-erro-pmg
                           move 15                               to lnk-msn-erro-offset
@@ -356,6 +807,209 @@
        2500-deletar-dados-exit.
            exit.
 
+      *>------------------------------------------------------------------------
+      *>  Seção para gravar um registro de auditoria (chamada pela alteração
+      *>  via SA e pela exclusão via DE)
+      *>------------------------------------------------------------------------
+       2600-gravar-auditoria section.
+           move ws-aud-operador                    to fl-aud-operador
+           move function current-date              to fl-aud-data-hora
+           move lnk-operacao                       to fl-aud-operacao
+           move fl-chave-resul                     to fl-aud-chave-resul
+           move ws-aud-nota-antes                  to fl-aud-nota-antes
+           move ws-aud-nota-depois                 to fl-aud-nota-depois
+           move ws-aud-data-prova-antes            to fl-aud-data-prova-antes
+           move ws-aud-data-prova-depois           to fl-aud-data-prova-depois
+           write fl-auditoria
+           if   ws-fs-arq-auditoria <> "00" then
+                move "P06SISC20"                          to lnk-msn-erro-pmg
+                move 27                                   to lnk-msn-erro-offset
+                move 12                                   to lnk-return-code
+                move "Erro ao gravar arq. arq-auditoria"  to lnk-msn-erro-text
+                move ws-fs-arq-auditoria                  to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           .
+       2600-gravar-auditoria-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para exportar todos os registros de arq-resultados para um
+      *>  arquivo plano sequencial, um por linha, para consumo por sistema
+      *>  externo (feed do departamento acadêmico)
+      *>------------------------------------------------------------------------
+       2700-b-exportar-dados section.
+      *> o arquivo de exportação é aberto e fechado somente aqui, pois
+      *> "open output" trunca o arquivo e este programa é chamado uma vez
+      *> por operação; abri-lo em 1000-inicializa apagaria a exportação
+      *> anterior a cada SA/C1/CN/CT/DE
+      *> verificando primeiro se há um checkpoint de uma exportação anterior
+      *> que não chegou a terminar (job interrompido), pois isso decide COMO
+      *> abrir o arquivo: "open output" apagaria as linhas já exportadas
+      *> antes da interrupção, então uma retomada precisa abrir em extend
+           move "P06EX"                            to ws-rst-programa-atual
+           perform 2800-ler-checkpoint
+           if   ws-rst-encontrado then
+                open extend arq-export
+           else
+                open output arq-export
+           end-if
+           if   ws-fs-arq-export <> "00" then
+                move "P06SISC20"                      to lnk-msn-erro-pmg
+                move 30                               to lnk-msn-erro-offset
+                move 12                               to lnk-return-code
+                move "Erro ao abrir arq. arq-export"  to lnk-msn-erro-text
+                move ws-fs-arq-export                 to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           if   ws-rst-encontrado then
+                move ws-rst-chave-atual             to fl-chave-resul
+                start arq-resultados key is greater than fl-chave-resul
+           else
+                move low-values                    to fl-chave-resul
+                start arq-resultados key is not less than fl-chave-resul
+           end-if
+           move 0                                  to ws-rst-contador
+           if   ws-fs-arq-resultados = "00" then
+                perform until ws-fs-arq-resultados <> "00"
+                     read arq-resultados next
+                     if   ws-fs-arq-resultados = "00" then
+                          move fl-user-id            to fl-exp-user-id
+                          move fl-id-resultado       to fl-exp-id-resultado
+                          move fl-id-disciplina      to fl-exp-id-disciplina
+                          move fl-nota               to fl-exp-nota
+                          move fl-data-prova         to fl-exp-data-prova
+                          write fl-linha-export
+                          if   ws-fs-arq-export <> "00" then
+                               move "P06SISC20"                        to lnk-msn-erro-pmg
+                               move 31                                 to lnk-msn-erro-offset
+                               move 12                                 to lnk-return-code
+                               move "Erro ao gravar arq. arq-export"   to lnk-msn-erro-text
+                               move ws-fs-arq-export                   to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
+                          *> liberando o lock deste registro logo após copiar os dados; "unlock" só
+                          *> libera o registro do último I/O, então um único unlock depois do loop
+                          *> deixaria os registros 1..n-1 travados até o fechamento do arquivo
+                          unlock arq-resultados
+                          *> gravando o checkpoint a cada ws-rst-intervalo registros
+                          *> exportados, em vez de a cada registro, para não pesar a
+                          *> exportação com um write extra por linha
+                          add 1                      to ws-rst-contador
+                          if   ws-rst-contador >= ws-rst-intervalo then
+                               move 0                to ws-rst-contador
+                               move fl-chave-resul    to ws-rst-chave-atual
+                               perform 2810-gravar-checkpoint
+                          end-if
+                     else
+                          if   ws-fs-arq-resultados <> "10" then  *> file status 10: fim do arquivo
+                               move "P06SISC20"                to lnk-msn-erro-pmg
+                               move 32                         to lnk-msn-erro-offset
+                               move 12                         to lnk-return-code
+                               move "Erro ao ler registro"     to lnk-msn-erro-text
+                               move ws-fs-arq-resultados       to lnk-msn-erro-cod
+                               perform 9000-finaliza-anormal
+                          end-if
+                     end-if
+                end-perform
+                unlock arq-resultados                *> liberando o lock (exportação é somente leitura)
+      *> exportação percorreu o arquivo inteiro até o fim: apagando o
+      *> checkpoint para que a próxima exportação comece do início
+                move "P06EX"                        to ws-rst-programa-atual
+                perform 2820-apagar-checkpoint
+                move "P06SISC20"                    to lnk-msn-erro-pmg
+                move 34                             to lnk-msn-erro-offset
+                move 00                             to lnk-return-code
+                move "Exportacao realizada com sucesso" to lnk-msn-erro-text
+                move "00"                           to lnk-msn-erro-cod
+           else
+                if   ws-fs-arq-resultados = "23" then *> file status 23: arq-resultados vazio, nada a exportar
+                     move "P06EX"                        to ws-rst-programa-atual
+                     perform 2820-apagar-checkpoint
+                     move "P06SISC20"                    to lnk-msn-erro-pmg
+                     move 34                             to lnk-msn-erro-offset
+                     move 00                             to lnk-return-code
+                     move "Exportacao realizada com sucesso" to lnk-msn-erro-text
+                     move "00"                           to lnk-msn-erro-cod
+                else
+                     move "P06SISC20"                    to lnk-msn-erro-pmg
+                     move 39                             to lnk-msn-erro-offset
+                     move 12                             to lnk-return-code
+                     move "Erro ao ler registro"         to lnk-msn-erro-text
+                     move ws-fs-arq-resultados           to lnk-msn-erro-cod
+                     perform 9000-finaliza-anormal
+                end-if
+           end-if
+           close arq-export
+           if   ws-fs-arq-export <> "00" then
+                move "P06SISC20"                       to lnk-msn-erro-pmg
+                move 33                                to lnk-msn-erro-offset
+                move 12                                to lnk-return-code
+                move "Erro ao fechar arq. arq-export"  to lnk-msn-erro-text
+                move ws-fs-arq-export                  to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           .
+       2700-b-exportar-dados-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para consultar o checkpoint de uma varredura completa
+      *>  (ws-rst-programa-atual identifica a operação: "P06EX")
+      *>------------------------------------------------------------------------
+       2800-ler-checkpoint section.
+           move ws-rst-programa-atual               to fl-rst-programa
+           read arq-restart
+           if   ws-fs-arq-restart = "00" then
+                set ws-rst-encontrado                to true
+                move fl-rst-chave                    to ws-rst-chave-atual
+           else
+                set ws-rst-nao-encontrado             to true
+           end-if
+           .
+       2800-ler-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para gravar/atualizar o checkpoint de uma varredura completa
+      *>------------------------------------------------------------------------
+       2810-gravar-checkpoint section.
+           move ws-rst-programa-atual               to fl-rst-programa
+           move ws-rst-chave-atual                  to fl-rst-chave
+           write fl-restart
+           if   ws-fs-arq-restart = 22 then          *> file status 22: já existe checkpoint desta operação
+                rewrite fl-restart
+           end-if
+           if   ws-fs-arq-restart <> "00" then
+                move "P06SISC20"                          to lnk-msn-erro-pmg
+                move 37                                   to lnk-msn-erro-offset
+                move 12                                   to lnk-return-code
+                move "Erro ao gravar arq. arq-restart"    to lnk-msn-erro-text
+                move ws-fs-arq-restart                    to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           .
+       2810-gravar-checkpoint-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Seção para apagar o checkpoint de uma varredura completa concluída
+      *>------------------------------------------------------------------------
+       2820-apagar-checkpoint section.
+           move ws-rst-programa-atual               to fl-rst-programa
+           delete arq-restart
+           if   ws-fs-arq-restart <> "00"
+           and  ws-fs-arq-restart <> "23" then       *> file status 23: já não havia checkpoint
+                move "P06SISC20"                          to lnk-msn-erro-pmg
+                move 38                                   to lnk-msn-erro-offset
+                move 12                                   to lnk-return-code
+                move "Erro ao apagar arq. arq-restart"    to lnk-msn-erro-text
+                move ws-fs-arq-restart                    to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           .
+       2820-apagar-checkpoint-exit.
+           exit.
 
       *>------------------------------------------------------------------------
       *>  Finalização  Anormal
@@ -384,6 +1038,42 @@
                 move ws-fs-arq-resultados                  to lnk-msn-erro-cod
                 perform 9000-finaliza-anormal
            end-if
+           close arq-alunos                        *> fechando o arquivo mestre de alunos
+           if   ws-fs-arq-alunos  <> "00" then
+                move "P06SISC20"                           to lnk-msn-erro-pmg
+                move 20                                    to lnk-msn-erro-offset
+                move 12                                    to lnk-return-code
+                move "Erro ao fechar arq. arq-alunos"      to lnk-msn-erro-text
+                move ws-fs-arq-alunos                      to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           close arq-disciplinas                   *> fechando o arquivo mestre de disciplinas
+           if   ws-fs-arq-disciplinas  <> "00" then
+                move "P06SISC20"                           to lnk-msn-erro-pmg
+                move 23                                    to lnk-msn-erro-offset
+                move 12                                    to lnk-return-code
+                move "Erro ao fechar arq. arq-disciplinas" to lnk-msn-erro-text
+                move ws-fs-arq-disciplinas                 to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           close arq-auditoria                     *> fechando o arquivo de auditoria
+           if   ws-fs-arq-auditoria  <> "00" then
+                move "P06SISC20"                           to lnk-msn-erro-pmg
+                move 26                                    to lnk-msn-erro-offset
+                move 12                                    to lnk-return-code
+                move "Erro ao fechar arq. arq-auditoria"   to lnk-msn-erro-text
+                move ws-fs-arq-auditoria                   to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
+           close arq-restart                       *> fechando o arquivo de checkpoint/restart
+           if   ws-fs-arq-restart  <> "00" then
+                move "P06SISC20"                           to lnk-msn-erro-pmg
+                move 36                                    to lnk-msn-erro-offset
+                move 12                                    to lnk-return-code
+                move "Erro ao fechar arq. arq-restart"     to lnk-msn-erro-text
+                move ws-fs-arq-restart                     to lnk-msn-erro-cod
+                perform 9000-finaliza-anormal
+           end-if
       *> saindo do programa chamado
            exit program
            .
